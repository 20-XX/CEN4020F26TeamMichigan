@@ -0,0 +1,163 @@
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. PROFILEMIGRATE.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OLD-PROFILE-FILE ASSIGN TO 'Profilestest.dat'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS OLD-FS.
+            SELECT PROFILE-FILE ASSIGN TO 'Profiles.dat'
+                ORGANIZATION IS INDEXED
+                RECORD KEY IS PR-USERNAME
+                FILE STATUS IS NEW-FS.
+
+DATA DIVISION.
+    FILE SECTION.
+        FD OLD-PROFILE-FILE.
+        01 OLD-PROFILE-RECORD.
+            05 OLD-PR-USERNAME    PIC X(20).
+            05 OLD-PR-FIRST-NAME    PIC X(20).
+            05 OLD-PR-LAST-NAME    PIC X(20).
+            05 OLD-PR-UNIVERSITY    PIC X(40).
+            05 OLD-PR-MAJOR    PIC X(30).
+            05 OLD-PR-GRAD-YEAR    PIC 9(4).
+            05 OLD-PR-ABOUT    PIC X(200).
+            05 OLD-PR-EXP-COUNT    PIC 9.
+            05 OLD-PR-EXPERIENCE OCCURS 3 TIMES.
+                10 OLD-PR-EXP-TITLE    PIC X(30).
+                10 OLD-PR-EXP-COMPANY    PIC X(30).
+                10 OLD-PR-EXP-DATES    PIC X(20).
+                10 OLD-PR-EXP-DESC    PIC X(100).
+            05 OLD-PR-EDU-COUNT    PIC 9.
+            05 OLD-PR-EDUCATION OCCURS 3 TIMES.
+                10 OLD-PR-EDU-DEGREE    PIC X(30).
+                10 OLD-PR-EDU-SCHOOL    PIC X(40).
+                10 OLD-PR-EDU-YEARS    PIC X(15).
+
+        FD PROFILE-FILE.
+        01 PROFILE-RECORD.
+            05 PR-USERNAME    PIC X(20).
+            05 PR-FIRST-NAME    PIC X(20).
+            05 PR-LAST-NAME    PIC X(20).
+            05 PR-UNIVERSITY    PIC X(40).
+            05 PR-MAJOR    PIC X(30).
+            05 PR-GRAD-YEAR    PIC 9(4).
+            05 PR-ABOUT    PIC X(200).
+            05 PR-EXP-COUNT    PIC 9(2).
+            05 PR-EXPERIENCE OCCURS 0 TO 10 TIMES DEPENDING ON PR-EXP-COUNT.
+                10 PR-EXP-TITLE    PIC X(30).
+                10 PR-EXP-COMPANY    PIC X(30).
+                10 PR-EXP-DATES    PIC X(20).
+                10 PR-EXP-DESC    PIC X(100).
+            05 PR-EDU-COUNT    PIC 9(2).
+            05 PR-EDUCATION OCCURS 0 TO 10 TIMES DEPENDING ON PR-EDU-COUNT.
+                10 PR-EDU-DEGREE    PIC X(30).
+                10 PR-EDU-SCHOOL    PIC X(40).
+                10 PR-EDU-YEARS    PIC X(15).
+
+    WORKING-STORAGE SECTION.
+        77 OLD-FS    PIC XX VALUE "00".
+        77 NEW-FS    PIC XX VALUE "00".
+        77 OLD-EOF    PIC X VALUE "N".
+        77 NEW-EOF    PIC X VALUE "N".
+        77 WS-FOUND    PIC X VALUE "N".
+        77 WS-MIGRATED-COUNT    PIC 9(5) VALUE 0.
+        77 WS-SKIPPED-COUNT    PIC 9(5) VALUE 0.
+        77 WS-MIGRATE-OK    PIC X VALUE "N".
+        01 I    PIC 9(2).
+
+PROCEDURE DIVISION.
+    MAIN-MIGRATE.
+        OPEN INPUT OLD-PROFILE-FILE
+        IF OLD-FS NOT = "00"
+            DISPLAY "No legacy Profilestest.dat file found; nothing to migrate."
+            STOP RUN
+        END-IF
+
+        OPEN INPUT PROFILE-FILE
+        IF NEW-FS NOT = "00"
+            OPEN OUTPUT PROFILE-FILE
+            CLOSE PROFILE-FILE
+        ELSE
+            CLOSE PROFILE-FILE
+        END-IF
+
+        PERFORM UNTIL OLD-EOF = "Y"
+            READ OLD-PROFILE-FILE
+                AT END
+                    MOVE "Y" TO OLD-EOF
+                NOT AT END
+                    PERFORM CHECK-EXISTING
+                    IF WS-FOUND = "Y"
+                        ADD 1 TO WS-SKIPPED-COUNT
+                    ELSE
+                        PERFORM MIGRATE-RECORD
+                        IF WS-MIGRATE-OK = "Y"
+                            ADD 1 TO WS-MIGRATED-COUNT
+                        ELSE
+                            ADD 1 TO WS-SKIPPED-COUNT
+                        END-IF
+                    END-IF
+            END-READ
+        END-PERFORM
+
+        CLOSE OLD-PROFILE-FILE
+
+        DISPLAY "Profile migration complete."
+        DISPLAY "Records migrated: " WS-MIGRATED-COUNT
+        DISPLAY "Records already present (skipped): " WS-SKIPPED-COUNT
+
+        STOP RUN.
+
+    CHECK-EXISTING.
+        MOVE "N" TO WS-FOUND
+        OPEN INPUT PROFILE-FILE
+        MOVE OLD-PR-USERNAME TO PR-USERNAME
+        START PROFILE-FILE KEY IS = PR-USERNAME
+            INVALID KEY CONTINUE
+        END-START
+        IF NEW-FS = "00"
+            READ PROFILE-FILE NEXT
+            MOVE "Y" TO WS-FOUND
+        END-IF
+        CLOSE PROFILE-FILE.
+
+    MIGRATE-RECORD.
+        MOVE OLD-PR-USERNAME    TO PR-USERNAME
+        MOVE OLD-PR-FIRST-NAME    TO PR-FIRST-NAME
+        MOVE OLD-PR-LAST-NAME    TO PR-LAST-NAME
+        MOVE OLD-PR-UNIVERSITY    TO PR-UNIVERSITY
+        MOVE OLD-PR-MAJOR    TO PR-MAJOR
+        MOVE OLD-PR-GRAD-YEAR    TO PR-GRAD-YEAR
+        MOVE OLD-PR-ABOUT    TO PR-ABOUT
+
+        MOVE OLD-PR-EXP-COUNT TO PR-EXP-COUNT
+        IF PR-EXP-COUNT > 0
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > PR-EXP-COUNT
+                MOVE OLD-PR-EXP-TITLE(I)    TO PR-EXP-TITLE(I)
+                MOVE OLD-PR-EXP-COMPANY(I)    TO PR-EXP-COMPANY(I)
+                MOVE OLD-PR-EXP-DATES(I)    TO PR-EXP-DATES(I)
+                MOVE OLD-PR-EXP-DESC(I)    TO PR-EXP-DESC(I)
+            END-PERFORM
+        END-IF
+
+        MOVE OLD-PR-EDU-COUNT TO PR-EDU-COUNT
+        IF PR-EDU-COUNT > 0
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > PR-EDU-COUNT
+                MOVE OLD-PR-EDU-DEGREE(I)    TO PR-EDU-DEGREE(I)
+                MOVE OLD-PR-EDU-SCHOOL(I)    TO PR-EDU-SCHOOL(I)
+                MOVE OLD-PR-EDU-YEARS(I)    TO PR-EDU-YEARS(I)
+            END-PERFORM
+        END-IF
+
+        MOVE "N" TO WS-MIGRATE-OK
+        OPEN I-O PROFILE-FILE
+        WRITE PROFILE-RECORD
+            INVALID KEY
+                DISPLAY "Skipped (duplicate key): "
+                    FUNCTION TRIM(PR-USERNAME)
+            NOT INVALID KEY
+                MOVE "Y" TO WS-MIGRATE-OK
+        END-WRITE
+        CLOSE PROFILE-FILE.
