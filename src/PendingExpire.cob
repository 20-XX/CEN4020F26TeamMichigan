@@ -0,0 +1,148 @@
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. PENDINGEXPIRE.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT PENDING-FILE ASSIGN TO 'PendingRequests.dat'
+                ORGANIZATION IS INDEXED
+                RECORD KEY IS PEND-KEY
+                FILE STATUS IS PEND-FS.
+            SELECT CONFIG-FILE ASSIGN TO 'InCollege-Config.dat'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CONFIG-FS.
+            SELECT EXPIRE-REPORT-FILE ASSIGN TO 'PendingExpired.log'
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+    FILE SECTION.
+        FD PENDING-FILE.
+        01 PENDING-RECORD.
+            05 PEND-KEY.
+                10 PEND-SENDER-USER     PIC X(20).
+                10 PEND-RECEIVER-USER   PIC X(20).
+            05 PEND-SENDER-FIRST    PIC X(20).
+            05 PEND-SENDER-LAST     PIC X(20).
+            05 PEND-RECEIVER-FIRST  PIC X(20).
+            05 PEND-RECEIVER-LAST   PIC X(20).
+            05 PEND-DATE            PIC 9(8).
+
+        FD CONFIG-FILE.
+        01 CONFIG-RECORD    PIC X(80).
+
+        FD EXPIRE-REPORT-FILE.
+        01 EXPIRE-REPORT-RECORD    PIC X(132).
+
+    WORKING-STORAGE SECTION.
+        77 PEND-FS                PIC XX VALUE "00".
+        77 PEND-EOF                PIC X VALUE "N".
+        77 CONFIG-FS               PIC XX VALUE "00".
+        77 EXPIRE-PENDING-DAYS     PIC 9(5) VALUE 30.
+        77 WS-CONFIG-KEY           PIC X(20).
+        77 WS-CONFIG-VALUE         PIC X(20).
+        77 WS-CONFIG-EQ            PIC 9(2) VALUE 0.
+        77 WS-TODAY-DATE           PIC 9(8).
+        77 WS-REQUEST-AGE-DAYS     PIC S9(8).
+        77 WS-DISPLAY-AGE-DAYS     PIC 9(8) VALUE 0.
+        77 WS-CHECKED-COUNT        PIC 9(5) VALUE 0.
+        77 WS-EXPIRED-COUNT        PIC 9(5) VALUE 0.
+        01 I                       PIC 9(2).
+        01 WS-CURRENT-DATETIME     PIC X(21).
+
+PROCEDURE DIVISION.
+    0000-MAINLINE.
+        PERFORM 1000-INITIALIZE
+        PERFORM 2000-EXPIRE-STALE-REQUESTS
+        PERFORM 9000-FINISH
+        STOP RUN.
+
+    1000-INITIALIZE.
+        PERFORM 1100-LOAD-CONFIG
+
+        MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+        MOVE WS-CURRENT-DATETIME(1:8) TO WS-TODAY-DATE
+
+        OPEN OUTPUT EXPIRE-REPORT-FILE
+        MOVE SPACES TO EXPIRE-REPORT-RECORD
+        STRING "Pending-request expiry run " WS-CURRENT-DATETIME(1:8)
+            " " WS-CURRENT-DATETIME(9:6) " (threshold "
+            EXPIRE-PENDING-DAYS " days)"
+            DELIMITED BY SIZE INTO EXPIRE-REPORT-RECORD
+        WRITE EXPIRE-REPORT-RECORD.
+
+    1100-LOAD-CONFIG.
+        MOVE "00" TO CONFIG-FS
+        OPEN INPUT CONFIG-FILE
+
+        IF CONFIG-FS = "00"
+            PERFORM UNTIL CONFIG-FS NOT = "00"
+                READ CONFIG-FILE
+                    AT END
+                        MOVE "10" TO CONFIG-FS
+                    NOT AT END
+                        MOVE 0 TO WS-CONFIG-EQ
+                        PERFORM VARYING I FROM 1 BY 1
+                            UNTIL I > FUNCTION LENGTH(CONFIG-RECORD)
+                            OR WS-CONFIG-EQ > 0
+                            IF CONFIG-RECORD(I:1) = "="
+                                MOVE I TO WS-CONFIG-EQ
+                            END-IF
+                        END-PERFORM
+                        IF WS-CONFIG-EQ > 0
+                            MOVE CONFIG-RECORD(1:WS-CONFIG-EQ - 1)
+                                TO WS-CONFIG-KEY
+                            MOVE CONFIG-RECORD(WS-CONFIG-EQ + 1:)
+                                TO WS-CONFIG-VALUE
+                            IF FUNCTION TRIM(WS-CONFIG-KEY) = "EXPIRE-PENDING-DAYS"
+                                AND FUNCTION TRIM(WS-CONFIG-VALUE) IS NUMERIC
+                                MOVE FUNCTION TRIM(WS-CONFIG-VALUE)
+                                    TO EXPIRE-PENDING-DAYS
+                            END-IF
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE CONFIG-FILE
+        END-IF.
+
+    2000-EXPIRE-STALE-REQUESTS.
+        MOVE "N" TO PEND-EOF
+        OPEN I-O PENDING-FILE
+        IF PEND-FS NOT = "00"
+            MOVE "PendingRequests.dat not found - nothing to expire."
+                TO EXPIRE-REPORT-RECORD
+            WRITE EXPIRE-REPORT-RECORD
+        ELSE
+            PERFORM UNTIL PEND-EOF = "Y"
+                READ PENDING-FILE
+                    AT END
+                        MOVE "Y" TO PEND-EOF
+                    NOT AT END
+                        ADD 1 TO WS-CHECKED-COUNT
+                        IF PEND-DATE NOT = 0
+                            COMPUTE WS-REQUEST-AGE-DAYS =
+                                FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+                                - FUNCTION INTEGER-OF-DATE(PEND-DATE)
+                            IF WS-REQUEST-AGE-DAYS >= EXPIRE-PENDING-DAYS
+                                MOVE WS-REQUEST-AGE-DAYS TO WS-DISPLAY-AGE-DAYS
+                                ADD 1 TO WS-EXPIRED-COUNT
+                                MOVE SPACES TO EXPIRE-REPORT-RECORD
+                                STRING "  EXPIRED: "
+                                    FUNCTION TRIM(PEND-SENDER-USER)
+                                    " -> " FUNCTION TRIM(PEND-RECEIVER-USER)
+                                    " (sent " PEND-DATE ", "
+                                    WS-DISPLAY-AGE-DAYS " days ago)"
+                                    DELIMITED BY SIZE INTO EXPIRE-REPORT-RECORD
+                                WRITE EXPIRE-REPORT-RECORD
+                                DELETE PENDING-FILE
+                            END-IF
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE PENDING-FILE
+        END-IF.
+
+    9000-FINISH.
+        CLOSE EXPIRE-REPORT-FILE
+        DISPLAY "Pending-request expiry complete."
+        DISPLAY "Requests checked: " WS-CHECKED-COUNT
+        DISPLAY "Requests expired: " WS-EXPIRED-COUNT.
