@@ -5,18 +5,36 @@ ENVIRONMENT DIVISION.
     INPUT-OUTPUT SECTION.
         FILE-CONTROL.
             SELECT ACCOUNT-FILE ASSIGN TO 'Accounts.dat'
-                ORGANIZATION IS LINE SEQUENTIAL.
+                ORGANIZATION IS INDEXED
+                RECORD KEY IS ACC-USERNAME
+                FILE STATUS IS ACC-FS.
 
 DATA DIVISION.
     FILE SECTION.
         FD  ACCOUNT-FILE.
             01  ACCOUNT-RECORD.
-                05 ACC-USERNAME       PIC X(20).
-                05 ACC-PASSWORD       PIC X(12).
+                05 ACC-USERNAME          PIC X(20).
+                05 ACC-PASSWORD          PIC X(12).
+                05 ACC-SALT              PIC X(8).
+                05 ACC-FAILED-ATTEMPTS   PIC 9(2).
+                05 ACC-LOCKED            PIC X.
+                05 ACC-RESET-CODE        PIC X(6).
+                05 ACC-PWD-DATE          PIC 9(8).
+                05 ACC-DEACTIVATED       PIC X.
+                05 ACC-ACCOUNT-TYPE      PIC X.
     WORKING-STORAGE SECTION.
+        77 ACC-FS                     PIC XX VALUE "00".
         77 ACC-EOF                    PIC X VALUE "N".
         77 USER-FOUND                 PIC X VALUE "N".
         77 PASSWORD-VALID             PIC X VALUE "N".
+        77 ACCOUNT-LOCKED-FLAG         PIC X VALUE "N".
+        77 ACCOUNT-DEACTIVATED-FLAG    PIC X VALUE "N".
+        77 PASSWORD-EXPIRED-FLAG       PIC X VALUE "N".
+        77 MAX-FAILED-ATTEMPTS         PIC 9(2) VALUE 5.
+        77 MAX-PASSWORD-AGE-DAYS       PIC 9(5) VALUE 90.
+        77 WS-TODAY-DATE               PIC 9(8).
+        77 WS-FOUND-PWD-DATE           PIC 9(8).
+        77 WS-PWD-AGE-DAYS             PIC S9(8).
         77 CNT-UPPER                  PIC 9(3) VALUE 0.
         77 CNT-DIGIT                  PIC 9(3) VALUE 0.
         77 CNT-SPECIAL                PIC 9(3) VALUE 0.
@@ -28,13 +46,21 @@ DATA DIVISION.
         01 LOGIN-SUCCESS              PIC X VALUE "N".
         01 WS-USERNAME                PIC X(20).
         01 WS-PASSWORD                PIC X(50).
+        01 WS-SALT                    PIC X(8).
+        01 WS-CURRENT-DATETIME        PIC X(21).
+        01 WS-RESET-CODE              PIC X(6).
+        01 WS-RESET-FOUND             PIC X VALUE "N".
+        01 WS-MATCHED-USERNAME        PIC X(20) VALUE SPACES.
+        01 ACC-MUTATE-OK              PIC X VALUE "N".
     LINKAGE SECTION.
         01 LNK-OPERATION              PIC X(2).
         01 LNK-USERNAME               PIC X(20).
         01 LNK-PASSWORD               PIC X(50).
+        01 LNK-RESET-CODE             PIC X(6).
         01 LNK-RETURN-CODE            PIC X.
 
-PROCEDURE DIVISION USING LNK-OPERATION, LNK-USERNAME, LNK-PASSWORD, LNK-RETURN-CODE.
+PROCEDURE DIVISION USING LNK-OPERATION, LNK-USERNAME, LNK-PASSWORD,
+        LNK-RESET-CODE, LNK-RETURN-CODE.
     MOVE "N" TO LNK-RETURN-CODE
     MOVE LNK-USERNAME TO WS-USERNAME
     MOVE LNK-PASSWORD TO WS-PASSWORD
@@ -52,11 +78,68 @@ PROCEDURE DIVISION USING LNK-OPERATION, LNK-USERNAME, LNK-PASSWORD, LNK-RETURN-C
             END-IF
          WHEN "AA"
               PERFORM ADD-ACCOUNT
+              IF ACC-MUTATE-OK = "Y"
+                  MOVE "Y" TO LNK-RETURN-CODE
+              END-IF
          WHEN "AL"
               PERFORM ATTEMPT-LOGIN
               IF LOGIN-SUCCESS = "Y"
-                  MOVE "Y" TO LNK-RETURN-CODE
+                  IF PASSWORD-EXPIRED-FLAG = "Y"
+                      MOVE "E" TO LNK-RETURN-CODE
+                  ELSE
+                      MOVE "Y" TO LNK-RETURN-CODE
+                  END-IF
+              ELSE
+                  IF ACCOUNT-LOCKED-FLAG = "Y"
+                      MOVE "L" TO LNK-RETURN-CODE
+                  ELSE
+                      IF ACCOUNT-DEACTIVATED-FLAG = "Y"
+                          MOVE "D" TO LNK-RETURN-CODE
+                      END-IF
+                  END-IF
               END-IF
+        WHEN "CP"
+            PERFORM CHECK-USERNAME
+            IF USER-FOUND = "Y"
+                PERFORM CHANGE-PASSWORD
+                IF ACC-MUTATE-OK = "Y"
+                    MOVE "Y" TO LNK-RETURN-CODE
+                END-IF
+            END-IF
+        WHEN "RC"
+            PERFORM CHECK-USERNAME
+            IF USER-FOUND = "Y"
+                PERFORM ISSUE-RESET-CODE
+                IF ACC-MUTATE-OK = "Y"
+                    MOVE WS-RESET-CODE TO LNK-RESET-CODE
+                    MOVE "Y" TO LNK-RETURN-CODE
+                END-IF
+            END-IF
+        WHEN "RP"
+            MOVE LNK-RESET-CODE TO WS-RESET-CODE
+            PERFORM CHECK-USERNAME
+            IF USER-FOUND = "Y"
+                PERFORM REDEEM-RESET-CODE
+                IF WS-RESET-FOUND = "Y"
+                    MOVE "Y" TO LNK-RETURN-CODE
+                END-IF
+            END-IF
+        WHEN "DA"
+            PERFORM CHECK-USERNAME
+            IF USER-FOUND = "Y"
+                PERFORM DEACTIVATE-ACCOUNT
+                IF ACC-MUTATE-OK = "Y"
+                    MOVE "Y" TO LNK-RETURN-CODE
+                END-IF
+            END-IF
+        WHEN "RA"
+            PERFORM CHECK-USERNAME
+            IF USER-FOUND = "Y"
+                PERFORM REACTIVATE-ACCOUNT
+                IF ACC-MUTATE-OK = "Y"
+                    MOVE "Y" TO LNK-RETURN-CODE
+                END-IF
+            END-IF
         WHEN OTHER
             MOVE "E" TO LNK-RETURN-CODE
     END-EVALUATE
@@ -65,16 +148,18 @@ PROCEDURE DIVISION USING LNK-OPERATION, LNK-USERNAME, LNK-PASSWORD, LNK-RETURN-C
         MOVE "N" TO USER-FOUND
         MOVE "N" TO ACC-EOF
         OPEN INPUT ACCOUNT-FILE
-            PERFORM UNTIL USER-FOUND = "Y" OR ACC-EOF = "Y"
-                READ ACCOUNT-FILE INTO ACCOUNT-RECORD
-                    AT END
-                        MOVE "Y" TO ACC-EOF
-                    NOT AT END
-                        IF ACC-USERNAME = WS-USERNAME
-                            MOVE "Y" TO USER-FOUND
-                        END-IF
-                END-READ
-            END-PERFORM
+        PERFORM UNTIL ACC-EOF = "Y" OR USER-FOUND = "Y"
+            READ ACCOUNT-FILE
+                AT END
+                    MOVE "Y" TO ACC-EOF
+                NOT AT END
+                    IF FUNCTION UPPER-CASE(FUNCTION TRIM(ACC-USERNAME)) =
+                        FUNCTION UPPER-CASE(FUNCTION TRIM(WS-USERNAME))
+                        MOVE "Y" TO USER-FOUND
+                        MOVE ACC-USERNAME TO WS-MATCHED-USERNAME
+                    END-IF
+            END-READ
+        END-PERFORM
         CLOSE ACCOUNT-FILE.
 
     VALIDATE-PASSWORD.
@@ -92,8 +177,22 @@ PROCEDURE DIVISION USING LNK-OPERATION, LNK-USERNAME, LNK-PASSWORD, LNK-RETURN-C
             MOVE "Y" TO PASSWORD-VALID
         END-IF.
 
+    GENERATE-SALT.
+        MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+        MOVE SPACES TO WS-SALT
+        MOVE WS-USERNAME(1:4) TO WS-SALT(1:4)
+        MOVE WS-CURRENT-DATETIME(9:4) TO WS-SALT(5:4).
+
     HASH-PASSWORD.
         MOVE 0 TO HASH-VALUE
+
+        PERFORM VARYING I FROM 1 BY 1
+            UNTIL I > FUNCTION LENGTH(FUNCTION TRIM(WS-SALT))
+                COMPUTE HASH-CHAR = FUNCTION ORD(WS-SALT(I:1))
+                COMPUTE TEMP-HASH = HASH-VALUE * 31
+                COMPUTE HASH-VALUE = FUNCTION MOD(TEMP-HASH + HASH-CHAR, 999999999)
+        END-PERFORM
+
         MOVE SPACES TO WS-HASHED-PASSWORD
 
         PERFORM VARYING I FROM 1 BY 1
@@ -108,28 +207,189 @@ PROCEDURE DIVISION USING LNK-OPERATION, LNK-USERNAME, LNK-PASSWORD, LNK-RETURN-C
         END-STRING.
 
     ADD-ACCOUNT.
+        MOVE "N" TO ACC-MUTATE-OK
+        PERFORM GENERATE-SALT
         PERFORM HASH-PASSWORD
-        OPEN EXTEND ACCOUNT-FILE
+        OPEN I-O ACCOUNT-FILE
             MOVE LNK-USERNAME TO ACC-USERNAME
             MOVE WS-HASHED-PASSWORD TO ACC-PASSWORD
+            MOVE WS-SALT TO ACC-SALT
+            MOVE 0 TO ACC-FAILED-ATTEMPTS
+            MOVE "N" TO ACC-LOCKED
+            MOVE "N" TO ACC-DEACTIVATED
+            MOVE "S" TO ACC-ACCOUNT-TYPE
+            MOVE WS-CURRENT-DATETIME(1:8) TO ACC-PWD-DATE
+            MOVE SPACES TO ACC-RESET-CODE
             WRITE ACCOUNT-RECORD
+                INVALID KEY CONTINUE
+                NOT INVALID KEY
+                    MOVE "Y" TO ACC-MUTATE-OK
+            END-WRITE
         CLOSE ACCOUNT-FILE.
 
     ATTEMPT-LOGIN.
         MOVE "N" TO LOGIN-SUCCESS
-        MOVE "N" TO ACC-EOF
-        PERFORM HASH-PASSWORD
+        MOVE "N" TO ACCOUNT-LOCKED-FLAG
+        MOVE "N" TO ACCOUNT-DEACTIVATED-FLAG
+        MOVE "N" TO PASSWORD-EXPIRED-FLAG
         OPEN INPUT ACCOUNT-FILE
-            PERFORM UNTIL LOGIN-SUCCESS = "Y" OR ACC-EOF = "Y"
-                READ ACCOUNT-FILE INTO ACCOUNT-RECORD
-                    AT END
-                        MOVE "Y" TO ACC-EOF
-                    NOT AT END
-                        IF FUNCTION TRIM(ACC-USERNAME) = FUNCTION TRIM(WS-USERNAME)
-                            IF FUNCTION TRIM(ACC-PASSWORD) = FUNCTION TRIM(WS-HASHED-PASSWORD)
-                                MOVE "Y" TO LOGIN-SUCCESS
-                            END-IF
-                        END-IF
-                END-READ
-            END-PERFORM
+        MOVE WS-USERNAME TO ACC-USERNAME
+        START ACCOUNT-FILE KEY IS = ACC-USERNAME
+            INVALID KEY CONTINUE
+        END-START
+        IF ACC-FS = "00"
+            READ ACCOUNT-FILE NEXT
+            IF ACC-LOCKED = "Y"
+                MOVE "Y" TO ACCOUNT-LOCKED-FLAG
+            ELSE
+                IF ACC-DEACTIVATED = "Y"
+                    MOVE "Y" TO ACCOUNT-DEACTIVATED-FLAG
+                ELSE
+                    MOVE ACC-SALT TO WS-SALT
+                    PERFORM HASH-PASSWORD
+                    IF FUNCTION TRIM(ACC-PASSWORD) = FUNCTION TRIM(WS-HASHED-PASSWORD)
+                        MOVE "Y" TO LOGIN-SUCCESS
+                        MOVE ACC-PWD-DATE TO WS-FOUND-PWD-DATE
+                    END-IF
+                END-IF
+            END-IF
+        END-IF
+        CLOSE ACCOUNT-FILE
+
+        IF ACCOUNT-LOCKED-FLAG NOT = "Y"
+            AND ACCOUNT-DEACTIVATED-FLAG NOT = "Y"
+            PERFORM RECORD-LOGIN-ATTEMPT
+        END-IF
+
+        IF LOGIN-SUCCESS = "Y"
+            PERFORM CHECK-PASSWORD-AGE
+        END-IF.
+
+    CHECK-PASSWORD-AGE.
+        MOVE "N" TO PASSWORD-EXPIRED-FLAG
+        MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+
+        COMPUTE WS-PWD-AGE-DAYS =
+            FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+            - FUNCTION INTEGER-OF-DATE(WS-FOUND-PWD-DATE)
+
+        IF WS-FOUND-PWD-DATE NOT = 0
+            AND WS-PWD-AGE-DAYS >= MAX-PASSWORD-AGE-DAYS
+            MOVE "Y" TO PASSWORD-EXPIRED-FLAG
+        END-IF.
+
+    CHANGE-PASSWORD.
+        MOVE "N" TO ACC-MUTATE-OK
+        PERFORM GENERATE-SALT
+        PERFORM HASH-PASSWORD
+        OPEN I-O ACCOUNT-FILE
+        MOVE WS-MATCHED-USERNAME TO ACC-USERNAME
+        START ACCOUNT-FILE KEY IS = ACC-USERNAME
+            INVALID KEY CONTINUE
+        END-START
+        IF ACC-FS = "00"
+            READ ACCOUNT-FILE NEXT
+            MOVE WS-HASHED-PASSWORD TO ACC-PASSWORD
+            MOVE WS-SALT TO ACC-SALT
+            MOVE FUNCTION CURRENT-DATE(1:8) TO ACC-PWD-DATE
+            REWRITE ACCOUNT-RECORD
+            MOVE "Y" TO ACC-MUTATE-OK
+        END-IF
+        CLOSE ACCOUNT-FILE.
+
+    RECORD-LOGIN-ATTEMPT.
+        OPEN I-O ACCOUNT-FILE
+        MOVE WS-USERNAME TO ACC-USERNAME
+        START ACCOUNT-FILE KEY IS = ACC-USERNAME
+            INVALID KEY CONTINUE
+        END-START
+        IF ACC-FS = "00"
+            READ ACCOUNT-FILE NEXT
+            IF LOGIN-SUCCESS = "Y"
+                MOVE 0 TO ACC-FAILED-ATTEMPTS
+            ELSE
+                ADD 1 TO ACC-FAILED-ATTEMPTS
+                IF ACC-FAILED-ATTEMPTS >= MAX-FAILED-ATTEMPTS
+                    MOVE "Y" TO ACC-LOCKED
+                END-IF
+            END-IF
+            REWRITE ACCOUNT-RECORD
+        END-IF
+        CLOSE ACCOUNT-FILE.
+
+    GENERATE-RESET-CODE.
+        MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+        MOVE SPACES TO WS-RESET-CODE
+        MOVE WS-USERNAME(1:2) TO WS-RESET-CODE(1:2)
+        MOVE WS-CURRENT-DATETIME(11:4) TO WS-RESET-CODE(3:4).
+
+    ISSUE-RESET-CODE.
+        MOVE "N" TO ACC-MUTATE-OK
+        PERFORM GENERATE-RESET-CODE
+        OPEN I-O ACCOUNT-FILE
+        MOVE WS-MATCHED-USERNAME TO ACC-USERNAME
+        START ACCOUNT-FILE KEY IS = ACC-USERNAME
+            INVALID KEY CONTINUE
+        END-START
+        IF ACC-FS = "00"
+            READ ACCOUNT-FILE NEXT
+            MOVE WS-RESET-CODE TO ACC-RESET-CODE
+            REWRITE ACCOUNT-RECORD
+            MOVE "Y" TO ACC-MUTATE-OK
+        END-IF
+        CLOSE ACCOUNT-FILE.
+
+    REDEEM-RESET-CODE.
+        MOVE "N" TO WS-RESET-FOUND
+        OPEN I-O ACCOUNT-FILE
+        MOVE WS-MATCHED-USERNAME TO ACC-USERNAME
+        START ACCOUNT-FILE KEY IS = ACC-USERNAME
+            INVALID KEY CONTINUE
+        END-START
+        IF ACC-FS = "00"
+            READ ACCOUNT-FILE NEXT
+            IF FUNCTION TRIM(ACC-RESET-CODE) = FUNCTION TRIM(WS-RESET-CODE)
+                AND FUNCTION TRIM(ACC-RESET-CODE) NOT = SPACES
+                MOVE "Y" TO WS-RESET-FOUND
+                PERFORM GENERATE-SALT
+                PERFORM HASH-PASSWORD
+                MOVE WS-HASHED-PASSWORD TO ACC-PASSWORD
+                MOVE WS-SALT TO ACC-SALT
+                MOVE SPACES TO ACC-RESET-CODE
+                MOVE 0 TO ACC-FAILED-ATTEMPTS
+                MOVE "N" TO ACC-LOCKED
+                MOVE FUNCTION CURRENT-DATE(1:8) TO ACC-PWD-DATE
+                REWRITE ACCOUNT-RECORD
+            END-IF
+        END-IF
+        CLOSE ACCOUNT-FILE.
+
+    DEACTIVATE-ACCOUNT.
+        MOVE "N" TO ACC-MUTATE-OK
+        OPEN I-O ACCOUNT-FILE
+        MOVE WS-MATCHED-USERNAME TO ACC-USERNAME
+        START ACCOUNT-FILE KEY IS = ACC-USERNAME
+            INVALID KEY CONTINUE
+        END-START
+        IF ACC-FS = "00"
+            READ ACCOUNT-FILE NEXT
+            MOVE "Y" TO ACC-DEACTIVATED
+            REWRITE ACCOUNT-RECORD
+            MOVE "Y" TO ACC-MUTATE-OK
+        END-IF
+        CLOSE ACCOUNT-FILE.
+
+    REACTIVATE-ACCOUNT.
+        MOVE "N" TO ACC-MUTATE-OK
+        OPEN I-O ACCOUNT-FILE
+        MOVE WS-MATCHED-USERNAME TO ACC-USERNAME
+        START ACCOUNT-FILE KEY IS = ACC-USERNAME
+            INVALID KEY CONTINUE
+        END-START
+        IF ACC-FS = "00"
+            READ ACCOUNT-FILE NEXT
+            MOVE "N" TO ACC-DEACTIVATED
+            REWRITE ACCOUNT-RECORD
+            MOVE "Y" TO ACC-MUTATE-OK
+        END-IF
         CLOSE ACCOUNT-FILE.
