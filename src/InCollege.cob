@@ -9,14 +9,47 @@
            SELECT OUTPUT-FILE ASSIGN TO "InCollege-Output.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT ACCOUNT-FILE ASSIGN TO "Accounts.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS ACC-USERNAME
+               FILE STATUS IS ACC-FS.
            SELECT PROFILE-FILE ASSIGN TO "Profiles.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT PROFILE-TEMP ASSIGN TO "Profiles.tmp"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT PENDING-FILE ASSIGN TO "PendingRequests.dat"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS PR-USERNAME
+               FILE STATUS IS PROF-FS.
+           SELECT PROFILE-SAVE-LOG ASSIGN TO "ProfileSave.log"
                ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SAVE-LOG-FS.
+           SELECT PENDING-FILE ASSIGN TO "PendingRequests.dat"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS PEND-KEY
                FILE STATUS IS PEND-FS.
+           SELECT CONFIG-FILE ASSIGN TO "InCollege-Config.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONFIG-FS.
+           SELECT CONNECTIONS-FILE ASSIGN TO "Connections.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONN-FS.
+           SELECT CONNECTIONS-FILE-2 ASSIGN TO "Connections.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONN2-FS.
+           SELECT LEARNING-FILE ASSIGN TO "LearningProgress.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LP-FS.
+           SELECT UNIVERSITY-FILE ASSIGN TO "Universities.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS UNIV-FS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "InCollege-Checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FS.
+           SELECT NOTIFICATIONS-FILE ASSIGN TO "Notifications.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NOTIF-FS.
+           SELECT EXPORT-FILE ASSIGN TO WS-EXPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXPORT-FS.
+           SELECT BATCH-EXCEPTION-FILE ASSIGN TO "BatchExceptions.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BATCH-EXC-FS.
 
 
        DATA DIVISION.
@@ -30,8 +63,16 @@
 
        FD ACCOUNT-FILE.
        01 ACCOUNT-RECORD.
-           05 ACC-USERNAME        PIC X(20).
-           05 ACC-PASSWORD        PIC X(12).
+           05 ACC-USERNAME          PIC X(20).
+           05 ACC-PASSWORD          PIC X(12).
+           05 ACC-SALT              PIC X(8).
+           05 ACC-FAILED-ATTEMPTS   PIC 9(2).
+           05 ACC-LOCKED            PIC X.
+           05 ACC-RESET-CODE        PIC X(6).
+           05 ACC-PWD-DATE          PIC 9(8).
+           05 ACC-DEACTIVATED       PIC X.
+           05 ACC-ACCOUNT-TYPE      PIC X.
+
        FD PROFILE-FILE.
        01 PROFILE-RECORD.
            05 PR-USERNAME        PIC X(20).
@@ -42,36 +83,86 @@
            05 PR-GRAD-YEAR       PIC 9(4).
            05 PR-ABOUT           PIC X(200).
 
-           05 PR-EXP-COUNT       PIC 9.
-           05 PR-EXPERIENCE OCCURS 3 TIMES.
+           05 PR-EXP-COUNT       PIC 9(2).
+           05 PR-EXPERIENCE OCCURS 0 TO 10 TIMES DEPENDING ON PR-EXP-COUNT.
                10 PR-EXP-TITLE   PIC X(30).
                10 PR-EXP-COMPANY PIC X(30).
                10 PR-EXP-DATES   PIC X(20).
                10 PR-EXP-DESC    PIC X(100).
 
-           05 PR-EDU-COUNT       PIC 9.
-           05 PR-EDUCATION OCCURS 3 TIMES.
+           05 PR-EDU-COUNT       PIC 9(2).
+           05 PR-EDUCATION OCCURS 0 TO 10 TIMES DEPENDING ON PR-EDU-COUNT.
                10 PR-EDU-DEGREE  PIC X(30).
                10 PR-EDU-SCHOOL  PIC X(40).
                10 PR-EDU-YEARS   PIC X(15).
-       FD PROFILE-TEMP.
-       01 PROFILE-TEMP-RECORD PIC X(800).
+       FD PROFILE-SAVE-LOG.
+       01 PROFILE-SAVE-LOG-RECORD PIC X(100).
+
+       FD CONFIG-FILE.
+       01 CONFIG-RECORD            PIC X(80).
 
        FD PENDING-FILE.
        01 PENDING-RECORD.
-           05 PEND-SENDER-USER     PIC X(20).
+           05 PEND-KEY.
+               10 PEND-SENDER-USER     PIC X(20).
+               10 PEND-RECEIVER-USER   PIC X(20).
            05 PEND-SENDER-FIRST    PIC X(20).
            05 PEND-SENDER-LAST     PIC X(20).
-           05 PEND-RECEIVER-USER   PIC X(20).
            05 PEND-RECEIVER-FIRST  PIC X(20).
            05 PEND-RECEIVER-LAST   PIC X(20).
+           05 PEND-DATE            PIC 9(8).
+
+       FD CONNECTIONS-FILE.
+       01 CONNECTIONS-RECORD.
+           05 CONN-USER-ONE         PIC X(20).
+           05 CONN-USER-ONE-FIRST   PIC X(20).
+           05 CONN-USER-ONE-LAST    PIC X(20).
+           05 CONN-USER-TWO         PIC X(20).
+           05 CONN-USER-TWO-FIRST   PIC X(20).
+           05 CONN-USER-TWO-LAST    PIC X(20).
+
+       FD CONNECTIONS-FILE-2.
+       01 CONNECTIONS-RECORD-2.
+           05 CONN2-USER-ONE        PIC X(20).
+           05 CONN2-USER-ONE-FIRST  PIC X(20).
+           05 CONN2-USER-ONE-LAST   PIC X(20).
+           05 CONN2-USER-TWO        PIC X(20).
+           05 CONN2-USER-TWO-FIRST  PIC X(20).
+           05 CONN2-USER-TWO-LAST   PIC X(20).
+
+       FD LEARNING-FILE.
+       01 LEARNING-RECORD.
+           05 LP-USERNAME    PIC X(20).
+           05 LP-SKILL-NAME  PIC X(20).
+           05 LP-COMPLETED   PIC X.
+
+       FD UNIVERSITY-FILE.
+       01 UNIVERSITY-RECORD          PIC X(60).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LINE-COUNT        PIC 9(8).
+
+       FD NOTIFICATIONS-FILE.
+       01 NOTIFICATIONS-RECORD.
+           05 NOTIF-USERNAME    PIC X(20).
+           05 NOTIF-TEXT        PIC X(80).
+           05 NOTIF-DATE        PIC 9(8).
+
+       FD EXPORT-FILE.
+       01 EXPORT-RECORD          PIC X(250).
+
+       FD BATCH-EXCEPTION-FILE.
+       01 BATCH-EXCEPTION-RECORD PIC X(150).
 
 
        WORKING-STORAGE SECTION.
 
        77 EOF-FLAG                PIC X VALUE "N".
        77 ACC-EOF                 PIC X VALUE "N".
-       77 ACCOUNT-COUNT           PIC 9 VALUE 0.
+       77 ACC-FS                  PIC XX VALUE "00".
+       77 PROF-FS                 PIC XX VALUE "00".
+       77 ACCOUNT-COUNT           PIC 9(5) VALUE 0.
        77 MENU-CHOICE             PIC X.
        77 LOGIN-SUCCESS           PIC X VALUE "N".
        77 USER-FOUND              PIC X VALUE "N".
@@ -81,10 +172,88 @@
        77 CNT-SPECIAL PIC 9(3) VALUE 0.
        77 PROFILE-EOF PIC X VALUE "N".
        77 PROFILE-FOUND PIC X VALUE "N".
+       77 PROFILE-SAVE-OK PIC X VALUE "N".
 
        77 PEND-EOF     PIC X VALUE "N".
        77 PEND-FOUND   PIC X VALUE "N".
        77 PEND-FS      PIC XX VALUE "00".
+       77 SAVE-LOG-FS  PIC XX VALUE "00".
+
+       77 WS-PEND-ACT-USER   PIC X(20).
+       77 WS-PEND-ACT-CHOICE PIC X.
+       77 WS-PEND-MATCHED    PIC X VALUE "N".
+       77 WS-PEND-MATCH-FIRST PIC X(20).
+       77 WS-PEND-MATCH-LAST  PIC X(20).
+
+       77 CONN-FS            PIC XX VALUE "00".
+       77 CONN-EOF           PIC X VALUE "N".
+       77 CONN-FOUND         PIC X VALUE "N".
+       77 CONN2-FS           PIC XX VALUE "00".
+       77 CONN2-EOF          PIC X VALUE "N".
+       77 WS-MY-FIRST        PIC X(20).
+       77 WS-MY-LAST         PIC X(20).
+
+       77 LP-FS              PIC XX VALUE "00".
+       77 LP-EOF             PIC X VALUE "N".
+       77 LP-FOUND           PIC X VALUE "N".
+       77 WS-SKILL-NUM       PIC 9.
+       77 WS-SKILL-NAME      PIC X(20).
+       77 WS-SKILL-CHOICE    PIC X.
+
+       77 UNIV-FS             PIC XX VALUE "00".
+       77 UNIV-EOF            PIC X VALUE "N".
+       77 WS-UNIV-VALID       PIC X VALUE "N".
+       77 WS-UNIV-ENTERED     PIC X(40).
+
+       77 CKPT-FS             PIC XX VALUE "00".
+       77 WS-CHECKPOINT-LINE  PIC 9(8) VALUE 0.
+       77 WS-LINES-READ       PIC 9(8) VALUE 0.
+       77 WS-BATCH-CURRENT-USER PIC X(20) VALUE SPACES.
+       77 WS-BATCH-SKIP-LINE  PIC X VALUE "Y".
+       77 WS-SKIP-COUNTER     PIC 9(8) VALUE 0.
+
+       77 NOTIF-FS            PIC XX VALUE "00".
+       77 NOTIF-EOF           PIC X VALUE "N".
+       77 NOTIF-FOUND         PIC X VALUE "N".
+
+       77 EXPORT-FS           PIC XX VALUE "00".
+       77 WS-EXPORT-FILENAME  PIC X(40) VALUE SPACES.
+       77 BATCH-EXC-FS        PIC XX VALUE "00".
+       77 WS-BATCH-EXC-COUNT  PIC 9(8) VALUE 0.
+       77 WS-BATCH-EXC-REASON PIC X(40) VALUE SPACES.
+
+       01 JOB-LNK-OPERATION    PIC X(2).
+       01 JOB-LNK-RETURN-CODE  PIC X.
+       01 JOB-LNK-KEYWORD      PIC X(40).
+       01 JOB-LNK-MATCH-COUNT  PIC 9(3).
+       01 JOB-LNK-JOB-RECORD.
+           05 JOB-LNK-TITLE        PIC X(40).
+           05 JOB-LNK-COMPANY      PIC X(40).
+           05 JOB-LNK-LOCATION     PIC X(40).
+           05 JOB-LNK-DESCRIPTION  PIC X(200).
+           05 JOB-LNK-POSTED-BY    PIC X(20).
+       01 JOB-LNK-MATCHES.
+           05 JOB-LNK-MATCH OCCURS 20 TIMES.
+               10 JOB-LNK-MATCH-TITLE        PIC X(40).
+               10 JOB-LNK-MATCH-COMPANY      PIC X(40).
+               10 JOB-LNK-MATCH-LOCATION     PIC X(40).
+               10 JOB-LNK-MATCH-DESCRIPTION  PIC X(200).
+
+       77 CONFIG-FS       PIC XX VALUE "00".
+       77 MAX-ACCOUNTS    PIC 9(5) VALUE 5.
+       77 MAX-FAILED-ATTEMPTS PIC 9(2) VALUE 5.
+       77 MAX-PASSWORD-AGE-DAYS PIC 9(5) VALUE 90.
+       77 WS-ACCOUNT-LOCKED   PIC X VALUE "N".
+       77 WS-ACCOUNT-DEACTIVATED PIC X VALUE "N".
+       77 WS-ACCOUNT-TYPE     PIC X VALUE "S".
+       77 WS-SRCH-ACCT-DEACTIVATED PIC X VALUE "N".
+       77 WS-PASSWORD-EXPIRED PIC X VALUE "N".
+       77 WS-CONFIG-KEY   PIC X(20).
+       77 WS-CONFIG-VALUE PIC X(20).
+       77 WS-CONFIG-EQ    PIC 9(2) VALUE 0.
+
+       77 WS-TODAY-DATE       PIC 9(8).
+       77 WS-PWD-AGE-DAYS     PIC S9(8).
 
 
        01 WS-USERNAME             PIC X(20).
@@ -104,14 +273,14 @@
              05 WS-PR-MAJOR           PIC X(30).
              05 WS-PR-GRAD-YEAR       PIC 9(4).
              05 WS-PR-ABOUT           PIC X(200).
-             05 WS-PR-EXP-COUNT       PIC 9.
-             05 WS-PR-EXPERIENCE OCCURS 3 TIMES.
+             05 WS-PR-EXP-COUNT       PIC 9(2).
+             05 WS-PR-EXPERIENCE OCCURS 10 TIMES.
                  10 WS-PR-EXP-TITLE   PIC X(30).
                  10 WS-PR-EXP-COMPANY PIC X(30).
                  10 WS-PR-EXP-DATES   PIC X(20).
                  10 WS-PR-EXP-DESC    PIC X(100).
-             05 WS-PR-EDU-COUNT       PIC 9.
-             05 WS-PR-EDU-EDUCATION OCCURS 3 TIMES.
+             05 WS-PR-EDU-COUNT       PIC 9(2).
+             05 WS-PR-EDU-EDUCATION OCCURS 10 TIMES.
                  10 WS-PR-EDU-DEGREE  PIC X(30).
                  10 WS-PR-EDU-SCHOOL  PIC X(40).
                  10 WS-PR-EDU-YEARS   PIC X(15).
@@ -123,6 +292,7 @@
            05 WS-PEND-RECEIVER-USER    PIC X(20).
            05 WS-PEND-RECEIVER-FIRST   PIC X(20).
            05 WS-PEND-RECEIVER-LAST    PIC X(20).
+           05 WS-PEND-DATE             PIC 9(8).
 
        01 I                       PIC 9(2).
 
@@ -131,6 +301,16 @@
        01 HASH-CHAR               PIC 9(3).
        01 WS-HASHED-PASSWORD      PIC X(12).
        01 TEMP-HASH               PIC 9(10).
+       01 WS-SALT                 PIC X(8).
+       01 WS-CURRENT-DATETIME     PIC X(21).
+       01 WS-RESET-CODE           PIC X(6).
+       01 WS-ENTERED-CODE         PIC X(6).
+       01 WS-RESET-FOUND          PIC X VALUE "N".
+       01 WS-MATCHED-USERNAME     PIC X(20) VALUE SPACES.
+       01 ACC-MUTATE-OK           PIC X VALUE "N".
+       01 WS-FOUND-PWD-DATE       PIC 9(8).
+
+       01 WS-SAVE-RUN-ID          PIC X(8).
 
        01 WS-YEAR-INPUT           PIC X(4).
 
@@ -139,12 +319,33 @@
        01 WS-SEARCH-LAST-NAME     PIC X(20).
        01 WS-SEARCH-SPACE-LOC     PIC 9(2) VALUE 0.
        01 WS-SEARCH-USER-FOUND    PIC X(1) VALUE "N".
+       01 WS-SRCH-TERM            PIC X(50).
+       01 WS-SRCH-TERM-LEN        PIC 9(3).
+       01 WS-SRCH-FIELD-LEN       PIC 9(3).
+       01 WS-SRCH-UPPER-FIELD     PIC X(50).
+       01 WS-SRCH-MATCHED         PIC X VALUE "N".
+       01 WS-PR-IS-ALUMNI         PIC X VALUE "N".
+       01 WS-CURRENT-YEAR         PIC 9(4) VALUE 0.
+       01 WS-ALUMNI-SEARCH-MODE   PIC X VALUE "N".
+       01 WS-SKILLS-LOOKUP-USER   PIC X(20) VALUE SPACES.
+       01 WS-SKILLS-FOUND-ANY     PIC X VALUE "N".
+       01 WS-MUTUAL-COUNT         PIC 9(3) VALUE 0.
+       01 WS-MUTUAL-TARGET-USER   PIC X(20) VALUE SPACES.
+       01 WS-MUTUAL-OTHER-USER    PIC X(20) VALUE SPACES.
+       01 WS-MUTUAL-IS-CONN       PIC X VALUE "N".
 
 
        PROCEDURE DIVISION.
        MAIN.
            OPEN INPUT INPUT-FILE
-           OPEN OUTPUT OUTPUT-FILE
+           PERFORM LOAD-CHECKPOINT
+           IF WS-CHECKPOINT-LINE > 0
+               OPEN EXTEND OUTPUT-FILE
+               PERFORM SKIP-CHECKPOINT-LINES
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+           END-IF
+
            OPEN INPUT ACCOUNT-FILE
            OPEN INPUT PROFILE-FILE
            OPEN INPUT PENDING-FILE
@@ -155,22 +356,102 @@
                OPEN INPUT PENDING-FILE
            END-IF
 
+           OPEN INPUT CONNECTIONS-FILE
+           IF CONN-FS NOT = "00"
+               OPEN OUTPUT CONNECTIONS-FILE
+               CLOSE CONNECTIONS-FILE
+               OPEN INPUT CONNECTIONS-FILE
+           END-IF
+           CLOSE CONNECTIONS-FILE
+
+           OPEN INPUT LEARNING-FILE
+           IF LP-FS NOT = "00"
+               OPEN OUTPUT LEARNING-FILE
+               CLOSE LEARNING-FILE
+               OPEN INPUT LEARNING-FILE
+           END-IF
+           CLOSE LEARNING-FILE
+
+           OPEN INPUT PROFILE-SAVE-LOG
+           IF SAVE-LOG-FS NOT = "00"
+               OPEN OUTPUT PROFILE-SAVE-LOG
+               CLOSE PROFILE-SAVE-LOG
+               OPEN INPUT PROFILE-SAVE-LOG
+           END-IF
+           CLOSE PROFILE-SAVE-LOG
+
+           OPEN INPUT NOTIFICATIONS-FILE
+           IF NOTIF-FS NOT = "00"
+               OPEN OUTPUT NOTIFICATIONS-FILE
+               CLOSE NOTIFICATIONS-FILE
+               OPEN INPUT NOTIFICATIONS-FILE
+           END-IF
+           CLOSE NOTIFICATIONS-FILE
+
+           OPEN OUTPUT BATCH-EXCEPTION-FILE
 
+           PERFORM LOAD-CONFIG
            PERFORM LOAD-ACCOUNTS
 
            PERFORM UNTIL EOF-FLAG = "Y"
                PERFORM MAIN-MENU
            END-PERFORM
 
+           PERFORM CLEAR-CHECKPOINT
 
            CLOSE INPUT-FILE
            CLOSE OUTPUT-FILE
            CLOSE ACCOUNT-FILE
            CLOSE PROFILE-FILE
            CLOSE PENDING-FILE
+           CLOSE BATCH-EXCEPTION-FILE
 
            STOP RUN.
 
+       LOAD-CONFIG.
+           MOVE "00" TO CONFIG-FS
+           OPEN INPUT CONFIG-FILE
+
+           IF CONFIG-FS = "00"
+               PERFORM UNTIL CONFIG-FS NOT = "00"
+                   READ CONFIG-FILE
+                       AT END
+                           MOVE "10" TO CONFIG-FS
+                       NOT AT END
+                           MOVE 0 TO WS-CONFIG-EQ
+                           PERFORM VARYING I FROM 1 BY 1
+                               UNTIL I > FUNCTION LENGTH(CONFIG-RECORD)
+                               OR WS-CONFIG-EQ > 0
+                               IF CONFIG-RECORD(I:1) = "="
+                                   MOVE I TO WS-CONFIG-EQ
+                               END-IF
+                           END-PERFORM
+                           IF WS-CONFIG-EQ > 0
+                               MOVE CONFIG-RECORD(1:WS-CONFIG-EQ - 1)
+                                   TO WS-CONFIG-KEY
+                               MOVE CONFIG-RECORD(WS-CONFIG-EQ + 1:)
+                                   TO WS-CONFIG-VALUE
+                               IF FUNCTION TRIM(WS-CONFIG-KEY) = "MAX-ACCOUNTS"
+                                   AND FUNCTION TRIM(WS-CONFIG-VALUE) IS NUMERIC
+                                   MOVE FUNCTION TRIM(WS-CONFIG-VALUE)
+                                       TO MAX-ACCOUNTS
+                               END-IF
+                               IF FUNCTION TRIM(WS-CONFIG-KEY) = "MAX-FAILED-ATTEMPTS"
+                                   AND FUNCTION TRIM(WS-CONFIG-VALUE) IS NUMERIC
+                                   MOVE FUNCTION TRIM(WS-CONFIG-VALUE)
+                                       TO MAX-FAILED-ATTEMPTS
+                               END-IF
+                               IF FUNCTION TRIM(WS-CONFIG-KEY) = "MAX-PASSWORD-AGE-DAYS"
+                                   AND FUNCTION TRIM(WS-CONFIG-VALUE) IS NUMERIC
+                                   MOVE FUNCTION TRIM(WS-CONFIG-VALUE)
+                                       TO MAX-PASSWORD-AGE-DAYS
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CONFIG-FILE
+           END-IF.
+
        LOAD-ACCOUNTS.
            MOVE "N" TO ACC-EOF
            PERFORM UNTIL ACC-EOF = "Y"
@@ -181,8 +462,62 @@
                        ADD 1 TO ACCOUNT-COUNT
                END-READ
            END-PERFORM.
+
+       LOAD-CHECKPOINT.
+           MOVE 0 TO WS-CHECKPOINT-LINE
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LINE-COUNT TO WS-CHECKPOINT-LINE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SKIP-CHECKPOINT-LINES.
+           MOVE 0 TO WS-SKIP-COUNTER
+           MOVE 0 TO WS-LINES-READ
+           PERFORM UNTIL WS-SKIP-COUNTER >= WS-CHECKPOINT-LINE
+               OR EOF-FLAG = "Y"
+               READ INPUT-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-SKIP-COUNTER
+                       ADD 1 TO WS-LINES-READ
+               END-READ
+           END-PERFORM.
+
+       SAVE-CHECKPOINT.
+           MOVE WS-LINES-READ TO CKPT-LINE-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           MOVE 0 TO CKPT-LINE-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       GENERATE-SALT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE SPACES TO WS-SALT
+           MOVE WS-USERNAME(1:4) TO WS-SALT(1:4)
+           MOVE WS-CURRENT-DATETIME(9:4) TO WS-SALT(5:4).
+
        HASH-PASSWORD.
            MOVE 0 TO HASH-VALUE
+
+           PERFORM VARYING I FROM 1 BY 1
+                UNTIL I > FUNCTION LENGTH(FUNCTION TRIM(WS-SALT))
+                COMPUTE HASH-CHAR = FUNCTION ORD(WS-SALT(I:1))
+                COMPUTE TEMP-HASH = HASH-VALUE * 31
+                COMPUTE HASH-VALUE = FUNCTION MOD(TEMP-HASH + HASH-CHAR, 999999999)
+           END-PERFORM
+
            MOVE SPACES TO WS-HASHED-PASSWORD
 
            PERFORM VARYING I FROM 1 BY 1
@@ -210,6 +545,8 @@
            PERFORM DISPLAY-LINE
            MOVE "Create New Account" TO WS-OUT-LINE
            PERFORM DISPLAY-LINE
+           MOVE "Forgot Password" TO WS-OUT-LINE
+           PERFORM DISPLAY-LINE
            MOVE "Enter your choice:" TO WS-OUT-LINE
            PERFORM DISPLAY-LINE
 
@@ -228,13 +565,22 @@
            ELSE
                IF MENU-CHOICE = "2"
                    PERFORM CREATE-ACCOUNT
+               ELSE
+                   IF MENU-CHOICE = "3"
+                       PERFORM FORGOT-PASSWORD
+                   ELSE
+                       MOVE "unrecognized main menu choice" TO WS-BATCH-EXC-REASON
+                       PERFORM LOG-BATCH-EXCEPTION
+                       MOVE "Invalid choice." TO WS-OUT-LINE
+                       PERFORM DISPLAY-LINE
+                   END-IF
                END-IF
            END-IF
 
            EXIT PARAGRAPH.
 
        CREATE-ACCOUNT.
-           IF ACCOUNT-COUNT >= 5
+           IF ACCOUNT-COUNT >= MAX-ACCOUNTS
                MOVE "All permitted accounts have been created, please come back later"
                    TO WS-OUT-LINE
                PERFORM DISPLAY-LINE
@@ -280,17 +626,42 @@
            END-IF
 
            IF HAS-UPPER = "Y" AND HAS-DIGIT = "Y" AND HAS-SPECIAL = "Y"
+               MOVE "Are you creating a recruiter account? (Y/N):" TO WS-OUT-LINE
+               PERFORM DISPLAY-LINE
+               PERFORM READ-INPUT
+               IF EOF-FLAG = "Y"
+                   EXIT PARAGRAPH
+               END-IF
+               IF FUNCTION UPPER-CASE(INPUT-RECORD(1:1)) = "Y"
+                   MOVE "R" TO WS-ACCOUNT-TYPE
+               ELSE
+                   MOVE "S" TO WS-ACCOUNT-TYPE
+               END-IF
+
+               PERFORM GENERATE-SALT
                PERFORM HASH-PASSWORD
                CLOSE ACCOUNT-FILE
-               OPEN EXTEND ACCOUNT-FILE
+               OPEN I-O ACCOUNT-FILE
                MOVE WS-USERNAME TO ACC-USERNAME
                MOVE WS-HASHED-PASSWORD TO ACC-PASSWORD
+               MOVE WS-SALT TO ACC-SALT
+               MOVE 0 TO ACC-FAILED-ATTEMPTS
+               MOVE "N" TO ACC-LOCKED
+               MOVE "N" TO ACC-DEACTIVATED
+               MOVE WS-ACCOUNT-TYPE TO ACC-ACCOUNT-TYPE
+               MOVE WS-CURRENT-DATETIME(1:8) TO ACC-PWD-DATE
+               MOVE SPACES TO ACC-RESET-CODE
                WRITE ACCOUNT-RECORD
+                   INVALID KEY
+                       MOVE "Username already exists" TO WS-OUT-LINE
+                       PERFORM DISPLAY-LINE
+                   NOT INVALID KEY
+                       ADD 1 TO ACCOUNT-COUNT
+                       MOVE "Account successfully created" TO WS-OUT-LINE
+                       PERFORM DISPLAY-LINE
+               END-WRITE
                CLOSE ACCOUNT-FILE
                OPEN INPUT ACCOUNT-FILE
-               ADD 1 TO ACCOUNT-COUNT
-               MOVE "Account successfully created" TO WS-OUT-LINE
-               PERFORM DISPLAY-LINE
            ELSE
                MOVE "Password does not meet requirements" TO WS-OUT-LINE
                PERFORM DISPLAY-LINE
@@ -303,14 +674,15 @@
            MOVE "N" TO ACC-EOF
            CLOSE ACCOUNT-FILE
            OPEN INPUT ACCOUNT-FILE
-
-           PERFORM UNTIL ACC-EOF = "Y"
+           PERFORM UNTIL ACC-EOF = "Y" OR USER-FOUND = "Y"
                READ ACCOUNT-FILE
                    AT END
                        MOVE "Y" TO ACC-EOF
                    NOT AT END
-                       IF WS-USERNAME = ACC-USERNAME
+                       IF FUNCTION UPPER-CASE(FUNCTION TRIM(ACC-USERNAME)) =
+                           FUNCTION UPPER-CASE(FUNCTION TRIM(WS-USERNAME))
                            MOVE "Y" TO USER-FOUND
+                           MOVE ACC-USERNAME TO WS-MATCHED-USERNAME
                        END-IF
                END-READ
            END-PERFORM.
@@ -365,37 +737,281 @@
            END-IF
            MOVE INPUT-RECORD TO WS-PASSWORD
 
-           PERFORM HASH-PASSWORD
-
-           MOVE "N" TO ACC-EOF
+           MOVE "N" TO WS-ACCOUNT-LOCKED
+           MOVE "N" TO WS-ACCOUNT-DEACTIVATED
            CLOSE ACCOUNT-FILE
            OPEN INPUT ACCOUNT-FILE
-
-           PERFORM UNTIL ACC-EOF = "Y"
-               READ ACCOUNT-FILE
-                   AT END
-                       MOVE "Y" TO ACC-EOF
-                   NOT AT END
-                       IF FUNCTION TRIM(ACC-USERNAME) =
-                           FUNCTION TRIM(WS-USERNAME)
-                           IF FUNCTION TRIM(ACC-PASSWORD) =
-                               FUNCTION TRIM(WS-HASHED-PASSWORD)
-                               MOVE "Y" TO LOGIN-SUCCESS
-                           END-IF
+           MOVE WS-USERNAME TO ACC-USERNAME
+           START ACCOUNT-FILE KEY IS = ACC-USERNAME
+               INVALID KEY CONTINUE
+           END-START
+           IF ACC-FS = "00"
+               READ ACCOUNT-FILE NEXT
+               IF ACC-LOCKED = "Y"
+                   MOVE "Y" TO WS-ACCOUNT-LOCKED
+               ELSE
+                   IF ACC-DEACTIVATED = "Y"
+                       MOVE "Y" TO WS-ACCOUNT-DEACTIVATED
+                   ELSE
+                       MOVE ACC-SALT TO WS-SALT
+                       PERFORM HASH-PASSWORD
+                       IF FUNCTION TRIM(ACC-PASSWORD) =
+                           FUNCTION TRIM(WS-HASHED-PASSWORD)
+                           MOVE "Y" TO LOGIN-SUCCESS
+                           MOVE ACC-PWD-DATE TO WS-FOUND-PWD-DATE
+                           MOVE ACC-ACCOUNT-TYPE TO WS-ACCOUNT-TYPE
                        END-IF
-               END-READ
-           END-PERFORM
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-ACCOUNT-LOCKED = "Y"
+               MOVE "This account is locked due to repeated failed login attempts. Contact an administrator."
+                   TO WS-OUT-LINE
+               PERFORM DISPLAY-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-ACCOUNT-DEACTIVATED = "Y"
+               MOVE "This account has been deactivated by an administrator."
+                   TO WS-OUT-LINE
+               PERFORM DISPLAY-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM RECORD-LOGIN-ATTEMPT
 
            IF LOGIN-SUCCESS = "Y"
                MOVE "You have successfully logged in" TO WS-OUT-LINE
                PERFORM DISPLAY-LINE
+               PERFORM CHECK-PASSWORD-AGE
+               IF WS-PASSWORD-EXPIRED = "Y"
+                   PERFORM FORCE-PASSWORD-CHANGE
+               END-IF
+               IF EOF-FLAG = "Y"
+                   EXIT PARAGRAPH
+               END-IF
                PERFORM POST-LOGIN
            ELSE
-               MOVE "Incorrect username/password" TO WS-OUT-LINE
-               PERFORM DISPLAY-LINE
+               IF WS-ACCOUNT-LOCKED = "Y"
+                   MOVE "This account is now locked due to repeated failed login attempts. Contact an administrator."
+                       TO WS-OUT-LINE
+                   PERFORM DISPLAY-LINE
+               ELSE
+                   MOVE "Incorrect username/password" TO WS-OUT-LINE
+                   PERFORM DISPLAY-LINE
+               END-IF
            END-IF
 
            EXIT PARAGRAPH.
+
+       RECORD-LOGIN-ATTEMPT.
+           MOVE "N" TO WS-ACCOUNT-LOCKED
+
+           CLOSE ACCOUNT-FILE
+           OPEN I-O ACCOUNT-FILE
+           MOVE WS-USERNAME TO ACC-USERNAME
+           START ACCOUNT-FILE KEY IS = ACC-USERNAME
+               INVALID KEY CONTINUE
+           END-START
+           IF ACC-FS = "00"
+               READ ACCOUNT-FILE NEXT
+               IF LOGIN-SUCCESS = "Y"
+                   MOVE 0 TO ACC-FAILED-ATTEMPTS
+               ELSE
+                   ADD 1 TO ACC-FAILED-ATTEMPTS
+                   IF ACC-FAILED-ATTEMPTS >= MAX-FAILED-ATTEMPTS
+                       MOVE "Y" TO ACC-LOCKED
+                       MOVE "Y" TO WS-ACCOUNT-LOCKED
+                   END-IF
+               END-IF
+               REWRITE ACCOUNT-RECORD
+           END-IF
+
+           CLOSE ACCOUNT-FILE
+           OPEN INPUT ACCOUNT-FILE.
+
+       CHECK-PASSWORD-AGE.
+           MOVE "N" TO WS-PASSWORD-EXPIRED
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+
+           COMPUTE WS-PWD-AGE-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+               - FUNCTION INTEGER-OF-DATE(WS-FOUND-PWD-DATE)
+
+           IF WS-FOUND-PWD-DATE NOT = 0
+               AND WS-PWD-AGE-DAYS >= MAX-PASSWORD-AGE-DAYS
+               MOVE "Y" TO WS-PASSWORD-EXPIRED
+           END-IF.
+
+       FORCE-PASSWORD-CHANGE.
+           MOVE "Your password has expired and must be changed before you can continue."
+               TO WS-OUT-LINE
+           PERFORM DISPLAY-LINE
+
+           MOVE "N" TO PASSWORD-VALID
+           PERFORM UNTIL PASSWORD-VALID = "Y"
+               MOVE "Enter your new password:" TO WS-OUT-LINE
+               PERFORM DISPLAY-LINE
+               PERFORM READ-INPUT
+               IF EOF-FLAG = "Y"
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE INPUT-RECORD TO WS-PASSWORD
+               PERFORM VALIDATE-PASSWORD
+               IF PASSWORD-VALID NOT = "Y"
+                   MOVE "Password does not meet requirements" TO WS-OUT-LINE
+                   PERFORM DISPLAY-LINE
+               END-IF
+           END-PERFORM
+
+           PERFORM GENERATE-SALT
+           PERFORM HASH-PASSWORD
+
+           MOVE "N" TO ACC-MUTATE-OK
+           CLOSE ACCOUNT-FILE
+           OPEN I-O ACCOUNT-FILE
+           MOVE WS-USERNAME TO ACC-USERNAME
+           START ACCOUNT-FILE KEY IS = ACC-USERNAME
+               INVALID KEY CONTINUE
+           END-START
+           IF ACC-FS = "00"
+               READ ACCOUNT-FILE NEXT
+               MOVE WS-HASHED-PASSWORD TO ACC-PASSWORD
+               MOVE WS-SALT TO ACC-SALT
+               MOVE FUNCTION CURRENT-DATE(1:8) TO ACC-PWD-DATE
+               REWRITE ACCOUNT-RECORD
+               MOVE "Y" TO ACC-MUTATE-OK
+           END-IF
+
+           CLOSE ACCOUNT-FILE
+           OPEN INPUT ACCOUNT-FILE
+
+           IF ACC-MUTATE-OK = "Y"
+               MOVE "Password changed successfully." TO WS-OUT-LINE
+           ELSE
+               MOVE "Error changing password." TO WS-OUT-LINE
+           END-IF
+           PERFORM DISPLAY-LINE.
+
+       GENERATE-RESET-CODE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE SPACES TO WS-RESET-CODE
+           MOVE WS-USERNAME(1:2) TO WS-RESET-CODE(1:2)
+           MOVE WS-CURRENT-DATETIME(11:4) TO WS-RESET-CODE(3:4).
+
+       FORGOT-PASSWORD.
+           MOVE "Enter your username:" TO WS-OUT-LINE
+           PERFORM DISPLAY-LINE
+           PERFORM READ-INPUT
+           IF EOF-FLAG = "Y"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-USERNAME
+
+           PERFORM CHECK-USERNAME
+
+           IF USER-FOUND = "N"
+               MOVE "No account found with that username." TO WS-OUT-LINE
+               PERFORM DISPLAY-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM GENERATE-RESET-CODE
+
+           CLOSE ACCOUNT-FILE
+           OPEN I-O ACCOUNT-FILE
+           MOVE WS-MATCHED-USERNAME TO ACC-USERNAME
+           START ACCOUNT-FILE KEY IS = ACC-USERNAME
+               INVALID KEY CONTINUE
+           END-START
+           IF ACC-FS = "00"
+               READ ACCOUNT-FILE NEXT
+               MOVE WS-RESET-CODE TO ACC-RESET-CODE
+               REWRITE ACCOUNT-RECORD
+           END-IF
+
+           CLOSE ACCOUNT-FILE
+           OPEN INPUT ACCOUNT-FILE
+
+           MOVE SPACES TO WS-OUT-LINE
+           STRING "Your password reset code is: " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-RESET-CODE) DELIMITED BY SIZE
+               INTO WS-OUT-LINE
+           END-STRING
+           PERFORM DISPLAY-LINE
+
+           MOVE "Enter the reset code:" TO WS-OUT-LINE
+           PERFORM DISPLAY-LINE
+           PERFORM READ-INPUT
+           IF EOF-FLAG = "Y"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-ENTERED-CODE
+
+           MOVE "N" TO WS-RESET-FOUND
+           CLOSE ACCOUNT-FILE
+           OPEN INPUT ACCOUNT-FILE
+           MOVE WS-MATCHED-USERNAME TO ACC-USERNAME
+           START ACCOUNT-FILE KEY IS = ACC-USERNAME
+               INVALID KEY CONTINUE
+           END-START
+           IF ACC-FS = "00"
+               READ ACCOUNT-FILE NEXT
+               IF FUNCTION TRIM(ACC-RESET-CODE) = FUNCTION TRIM(WS-ENTERED-CODE)
+                   AND FUNCTION TRIM(ACC-RESET-CODE) NOT = SPACES
+                   MOVE "Y" TO WS-RESET-FOUND
+               END-IF
+           END-IF
+
+           IF WS-RESET-FOUND = "N"
+               MOVE "That reset code is not valid." TO WS-OUT-LINE
+               PERFORM DISPLAY-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "Enter your new password:" TO WS-OUT-LINE
+           PERFORM DISPLAY-LINE
+           PERFORM READ-INPUT
+           IF EOF-FLAG = "Y"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE INPUT-RECORD TO WS-PASSWORD
+
+           PERFORM VALIDATE-PASSWORD
+
+           IF PASSWORD-VALID NOT = "Y"
+               MOVE "Password does not meet requirements" TO WS-OUT-LINE
+               PERFORM DISPLAY-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM GENERATE-SALT
+           PERFORM HASH-PASSWORD
+
+           CLOSE ACCOUNT-FILE
+           OPEN I-O ACCOUNT-FILE
+           MOVE WS-MATCHED-USERNAME TO ACC-USERNAME
+           START ACCOUNT-FILE KEY IS = ACC-USERNAME
+               INVALID KEY CONTINUE
+           END-START
+           IF ACC-FS = "00"
+               READ ACCOUNT-FILE NEXT
+               MOVE WS-HASHED-PASSWORD TO ACC-PASSWORD
+               MOVE WS-SALT TO ACC-SALT
+               MOVE SPACES TO ACC-RESET-CODE
+               MOVE 0 TO ACC-FAILED-ATTEMPTS
+               MOVE "N" TO ACC-LOCKED
+               MOVE FUNCTION CURRENT-DATE(1:8) TO ACC-PWD-DATE
+               REWRITE ACCOUNT-RECORD
+           END-IF
+
+           CLOSE ACCOUNT-FILE
+           OPEN INPUT ACCOUNT-FILE
+
+           MOVE "Password reset successful." TO WS-OUT-LINE
+           PERFORM DISPLAY-LINE.
+
        POST-LOGIN.
            MOVE SPACES TO WS-OUT-LINE
            STRING "Welcome, " DELIMITED BY SIZE
@@ -406,21 +1022,34 @@
            PERFORM DISPLAY-LINE
 
            MOVE "N" TO MENU-CHOICE
-           PERFORM UNTIL MENU-CHOICE = "7" OR EOF-FLAG = "Y"
-               MOVE "1. Search for a job" TO WS-OUT-LINE
-               PERFORM DISPLAY-LINE
-               MOVE "2. Find someone you know" TO WS-OUT-LINE
-               PERFORM DISPLAY-LINE
-               MOVE "3. Learn a new skill" TO WS-OUT-LINE
-               PERFORM DISPLAY-LINE
-               MOVE "4. Create/Edit My Profile" TO WS-OUT-LINE
-               PERFORM DISPLAY-LINE
-               MOVE "5. View My Profile" TO WS-OUT-LINE
-               PERFORM DISPLAY-LINE
-               MOVE "6. View My Pending Connection Requests" TO WS-OUT-LINE
-               PERFORM DISPLAY-LINE
-               MOVE "7. Logout" TO WS-OUT-LINE
-               PERFORM DISPLAY-LINE
+           PERFORM UNTIL MENU-CHOICE = "8" OR EOF-FLAG = "Y"
+               IF WS-ACCOUNT-TYPE = "R"
+                   MOVE "1. Post a job" TO WS-OUT-LINE
+                   PERFORM DISPLAY-LINE
+                   MOVE "8. Logout" TO WS-OUT-LINE
+                   PERFORM DISPLAY-LINE
+               ELSE
+                   MOVE "1. Search for a job" TO WS-OUT-LINE
+                   PERFORM DISPLAY-LINE
+                   MOVE "2. Find someone you know" TO WS-OUT-LINE
+                   PERFORM DISPLAY-LINE
+                   MOVE "3. Learn a new skill" TO WS-OUT-LINE
+                   PERFORM DISPLAY-LINE
+                   MOVE "4. Create/Edit My Profile" TO WS-OUT-LINE
+                   PERFORM DISPLAY-LINE
+                   MOVE "5. View My Profile" TO WS-OUT-LINE
+                   PERFORM DISPLAY-LINE
+                   MOVE "6. View My Pending Connection Requests" TO WS-OUT-LINE
+                   PERFORM DISPLAY-LINE
+                   MOVE "7. View My Network" TO WS-OUT-LINE
+                   PERFORM DISPLAY-LINE
+                   MOVE "8. Logout" TO WS-OUT-LINE
+                   PERFORM DISPLAY-LINE
+                   MOVE "9. View My Notifications" TO WS-OUT-LINE
+                   PERFORM DISPLAY-LINE
+                   MOVE "A. Search Alumni Directory" TO WS-OUT-LINE
+                   PERFORM DISPLAY-LINE
+               END-IF
                MOVE "Enter your choice:" TO WS-OUT-LINE
                PERFORM DISPLAY-LINE
 
@@ -428,13 +1057,26 @@
                IF EOF-FLAG = "Y"
                    EXIT PERFORM
                END-IF
-               MOVE INPUT-RECORD(1:1) TO MENU-CHOICE
-
+               MOVE FUNCTION UPPER-CASE(INPUT-RECORD(1:1)) TO MENU-CHOICE
+
+               IF WS-ACCOUNT-TYPE = "R"
+                   EVALUATE MENU-CHOICE
+                       WHEN "1"
+                           PERFORM JOB-POST
+                       WHEN "8"
+                           CONTINUE
+                       WHEN OTHER
+                           MOVE "recruiter account attempted non-posting menu choice"
+                               TO WS-BATCH-EXC-REASON
+                           PERFORM LOG-BATCH-EXCEPTION
+                           MOVE "Recruiter accounts may only post jobs."
+                               TO WS-OUT-LINE
+                           PERFORM DISPLAY-LINE
+                   END-EVALUATE
+               ELSE
                EVALUATE MENU-CHOICE
                    WHEN "1"
-                       MOVE "Job search/internship is under construction."
-                           TO WS-OUT-LINE
-                       PERFORM DISPLAY-LINE
+                       PERFORM JOB-MENU
                    WHEN "2"
                        PERFORM USER-PROFILE-SEARCH
                    WHEN "3"
@@ -446,51 +1088,279 @@
                    WHEN "6"
                        PERFORM VIEW-PENDING-REQUESTS
                    WHEN "7"
+                       PERFORM VIEW-MY-NETWORK
+                   WHEN "8"
                        CONTINUE
+                   WHEN "9"
+                       PERFORM VIEW-NOTIFICATIONS
+                   WHEN "A"
+                       PERFORM ALUMNI-DIRECTORY-SEARCH
+                   WHEN OTHER
+                       MOVE "unrecognized post-login menu choice" TO WS-BATCH-EXC-REASON
+                       PERFORM LOG-BATCH-EXCEPTION
+                       MOVE "Invalid choice." TO WS-OUT-LINE
+                       PERFORM DISPLAY-LINE
                END-EVALUATE
+               END-IF
            END-PERFORM
 
            EXIT PARAGRAPH.
 
-       SKILL-MENU.
-           MOVE "Learn a New Skill:" TO WS-OUT-LINE
-           PERFORM DISPLAY-LINE
-           MOVE "1. Programming" TO WS-OUT-LINE
-           PERFORM DISPLAY-LINE
-           MOVE "2. Networking" TO WS-OUT-LINE
-           PERFORM DISPLAY-LINE
-           MOVE "3. Cybersecurity" TO WS-OUT-LINE
-           PERFORM DISPLAY-LINE
-           MOVE "4. Databases" TO WS-OUT-LINE
-           PERFORM DISPLAY-LINE
-           MOVE "5. Cloud Computing" TO WS-OUT-LINE
-           PERFORM DISPLAY-LINE
-           MOVE "6. Go Back" TO WS-OUT-LINE
-           PERFORM DISPLAY-LINE
-           MOVE "Enter your choice:" TO WS-OUT-LINE
+       VIEW-MY-NETWORK.
+           MOVE "----- My Network -----" TO WS-OUT-LINE
            PERFORM DISPLAY-LINE
+           MOVE "N" TO CONN-FOUND
+           MOVE "N" TO CONN-EOF
 
-           PERFORM READ-INPUT
-           MOVE INPUT-RECORD(1:1) TO MENU-CHOICE
+           OPEN INPUT CONNECTIONS-FILE
 
-           IF MENU-CHOICE = "6"
-               PERFORM POST-LOGIN
-           ELSE
-               MOVE "This skill is under construction." TO WS-OUT-LINE
-               PERFORM DISPLAY-LINE
-               PERFORM SKILL-MENU
-           END-IF.
-       PROFILE-MENU.
-           MOVE "1. Create or Edit Profile" TO WS-OUT-LINE
-           PERFORM DISPLAY-LINE
-           MOVE "2. Return to Menu" TO WS-OUT-LINE
+           PERFORM UNTIL CONN-EOF = "Y"
+               READ CONNECTIONS-FILE
+                   AT END
+                       MOVE "Y" TO CONN-EOF
+                   NOT AT END
+                       MOVE SPACES TO WS-OUT-LINE
+                       IF FUNCTION TRIM(CONN-USER-ONE) = FUNCTION TRIM(WS-USERNAME)
+                           STRING FUNCTION TRIM(CONN-USER-TWO-FIRST) DELIMITED BY SIZE
+                                  " " DELIMITED BY SIZE
+                                  FUNCTION TRIM(CONN-USER-TWO-LAST) DELIMITED BY SIZE
+                                  INTO WS-OUT-LINE
+                           END-STRING
+                           PERFORM DISPLAY-LINE
+                           MOVE "Y" TO CONN-FOUND
+                       ELSE
+                           IF FUNCTION TRIM(CONN-USER-TWO) = FUNCTION TRIM(WS-USERNAME)
+                               STRING FUNCTION TRIM(CONN-USER-ONE-FIRST) DELIMITED BY SIZE
+                                      " " DELIMITED BY SIZE
+                                      FUNCTION TRIM(CONN-USER-ONE-LAST) DELIMITED BY SIZE
+                                      INTO WS-OUT-LINE
+                               END-STRING
+                               PERFORM DISPLAY-LINE
+                               MOVE "Y" TO CONN-FOUND
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE CONNECTIONS-FILE
+
+           IF CONN-FOUND = "N"
+               MOVE "You have no connections yet." TO WS-OUT-LINE
+               PERFORM DISPLAY-LINE
+           END-IF
+
+           MOVE "-----------------------------------" TO WS-OUT-LINE
+           PERFORM DISPLAY-LINE.
+
+       SKILL-MENU.
+           MOVE "Learn a New Skill:" TO WS-OUT-LINE
+           PERFORM DISPLAY-LINE
+
+           PERFORM VARYING WS-SKILL-NUM FROM 1 BY 1 UNTIL WS-SKILL-NUM > 5
+               PERFORM GET-SKILL-NAME
+               PERFORM CHECK-SKILL-PROGRESS
+               MOVE SPACES TO WS-OUT-LINE
+               IF LP-FOUND = "Y"
+                   STRING WS-SKILL-NUM DELIMITED BY SIZE
+                          ". " DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-SKILL-NAME) DELIMITED BY SIZE
+                          " [Completed]" DELIMITED BY SIZE
+                          INTO WS-OUT-LINE
+                   END-STRING
+               ELSE
+                   STRING WS-SKILL-NUM DELIMITED BY SIZE
+                          ". " DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-SKILL-NAME) DELIMITED BY SIZE
+                          INTO WS-OUT-LINE
+                   END-STRING
+               END-IF
+               PERFORM DISPLAY-LINE
+           END-PERFORM
+
+           MOVE "6. Go Back" TO WS-OUT-LINE
+           PERFORM DISPLAY-LINE
+           MOVE "Enter your choice:" TO WS-OUT-LINE
            PERFORM DISPLAY-LINE
 
            PERFORM READ-INPUT
+           IF EOF-FLAG = "Y"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE INPUT-RECORD(1:1) TO MENU-CHOICE
+
+           IF MENU-CHOICE = "6"
+               PERFORM POST-LOGIN
+           ELSE
+               IF MENU-CHOICE IS NUMERIC AND MENU-CHOICE >= "1" AND MENU-CHOICE <= "5"
+                   MOVE MENU-CHOICE TO WS-SKILL-NUM
+                   PERFORM SKILL-MODULE
+               ELSE
+                   MOVE "unrecognized skill menu choice" TO WS-BATCH-EXC-REASON
+                   PERFORM LOG-BATCH-EXCEPTION
+                   MOVE "Invalid choice." TO WS-OUT-LINE
+                   PERFORM DISPLAY-LINE
+               END-IF
+               PERFORM SKILL-MENU
+           END-IF.
+
+       GET-SKILL-NAME.
+           EVALUATE WS-SKILL-NUM
+               WHEN 1
+                   MOVE "Programming" TO WS-SKILL-NAME
+               WHEN 2
+                   MOVE "Networking" TO WS-SKILL-NAME
+               WHEN 3
+                   MOVE "Cybersecurity" TO WS-SKILL-NAME
+               WHEN 4
+                   MOVE "Databases" TO WS-SKILL-NAME
+               WHEN 5
+                   MOVE "Cloud Computing" TO WS-SKILL-NAME
+               WHEN OTHER
+                   MOVE SPACES TO WS-SKILL-NAME
+           END-EVALUATE.
+
+       CHECK-SKILL-PROGRESS.
+           MOVE "N" TO LP-FOUND
+           MOVE "N" TO LP-EOF
+           CLOSE LEARNING-FILE
+           OPEN INPUT LEARNING-FILE
+
+           PERFORM UNTIL LP-EOF = "Y" OR LP-FOUND = "Y"
+               READ LEARNING-FILE
+                   AT END
+                       MOVE "Y" TO LP-EOF
+                   NOT AT END
+                       IF FUNCTION TRIM(LP-USERNAME) = FUNCTION TRIM(WS-USERNAME)
+                           AND FUNCTION TRIM(LP-SKILL-NAME) = FUNCTION TRIM(WS-SKILL-NAME)
+                           AND LP-COMPLETED = "Y"
+                           MOVE "Y" TO LP-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE LEARNING-FILE.
+
+       DISPLAY-COMPLETED-SKILLS.
+           MOVE "N" TO WS-SKILLS-FOUND-ANY
+           MOVE "N" TO LP-EOF
+           CLOSE LEARNING-FILE
+           OPEN INPUT LEARNING-FILE
+
+           PERFORM UNTIL LP-EOF = "Y"
+               READ LEARNING-FILE
+                   AT END
+                       MOVE "Y" TO LP-EOF
+                   NOT AT END
+                       IF FUNCTION TRIM(LP-USERNAME) =
+                           FUNCTION TRIM(WS-SKILLS-LOOKUP-USER)
+                           AND LP-COMPLETED = "Y"
+                           IF WS-SKILLS-FOUND-ANY = "N"
+                               MOVE "Certifications:" TO WS-OUT-LINE
+                               PERFORM DISPLAY-LINE
+                               MOVE "Y" TO WS-SKILLS-FOUND-ANY
+                           END-IF
+                           MOVE SPACES TO WS-OUT-LINE
+                           STRING "- " DELIMITED BY SIZE
+                               FUNCTION TRIM(LP-SKILL-NAME) DELIMITED BY SIZE
+                               INTO WS-OUT-LINE
+                           END-STRING
+                           PERFORM DISPLAY-LINE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE LEARNING-FILE.
+
+       SKILL-MODULE.
+           PERFORM GET-SKILL-NAME
+           MOVE SPACES TO WS-OUT-LINE
+           STRING "----- " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SKILL-NAME) DELIMITED BY SIZE
+                  " Module -----" DELIMITED BY SIZE
+                  INTO WS-OUT-LINE
+           END-STRING
+           PERFORM DISPLAY-LINE
+           MOVE "Lesson content for this module is presented here." TO WS-OUT-LINE
+           PERFORM DISPLAY-LINE
+
+           MOVE "Mark this skill as complete? (Y/N)" TO WS-OUT-LINE
+           PERFORM DISPLAY-LINE
+           PERFORM READ-INPUT
+           IF EOF-FLAG = "Y"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION UPPER-CASE(INPUT-RECORD(1:1)) TO WS-SKILL-CHOICE
+
+           IF WS-SKILL-CHOICE = "Y"
+               PERFORM SAVE-SKILL-PROGRESS
+               MOVE "Progress saved." TO WS-OUT-LINE
+               PERFORM DISPLAY-LINE
+           END-IF.
+
+       SAVE-SKILL-PROGRESS.
+           PERFORM CHECK-SKILL-PROGRESS
+           IF LP-FOUND = "N"
+               OPEN EXTEND LEARNING-FILE
+               MOVE FUNCTION TRIM(WS-USERNAME) TO LP-USERNAME
+               MOVE FUNCTION TRIM(WS-SKILL-NAME) TO LP-SKILL-NAME
+               MOVE "Y" TO LP-COMPLETED
+               WRITE LEARNING-RECORD
+               CLOSE LEARNING-FILE
+           END-IF.
+
+       VALIDATE-UNIVERSITY.
+           MOVE "N" TO WS-UNIV-VALID
+           MOVE "N" TO UNIV-EOF
+
+           OPEN INPUT UNIVERSITY-FILE
+           IF UNIV-FS NOT = "00"
+               CLOSE UNIVERSITY-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL UNIV-EOF = "Y" OR WS-UNIV-VALID = "Y"
+               READ UNIVERSITY-FILE
+                   AT END
+                       MOVE "Y" TO UNIV-EOF
+                   NOT AT END
+                       IF FUNCTION UPPER-CASE(FUNCTION TRIM(UNIVERSITY-RECORD))
+                           = FUNCTION UPPER-CASE(FUNCTION TRIM(WS-UNIV-ENTERED))
+                           MOVE "Y" TO WS-UNIV-VALID
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE UNIVERSITY-FILE.
+
+       PROFILE-MENU.
+           MOVE "1. Create or Edit Profile" TO WS-OUT-LINE
+           PERFORM DISPLAY-LINE
+           MOVE "2. Return to Menu" TO WS-OUT-LINE
+           PERFORM DISPLAY-LINE
+           MOVE "3. Export My Profile" TO WS-OUT-LINE
+           PERFORM DISPLAY-LINE
+
+           PERFORM READ-INPUT
+           IF EOF-FLAG = "Y"
+               EXIT PARAGRAPH
+           END-IF
            MOVE INPUT-RECORD(1:1) TO MENU-CHOICE
 
            IF MENU-CHOICE = "1"
                PERFORM CREATE-EDIT-PROFILE
+           ELSE
+               IF MENU-CHOICE = "2"
+                   CONTINUE
+               ELSE
+                   IF MENU-CHOICE = "3"
+                       PERFORM EXPORT-PROFILE
+                   ELSE
+                       MOVE "unrecognized profile menu choice" TO WS-BATCH-EXC-REASON
+                       PERFORM LOG-BATCH-EXCEPTION
+                       MOVE "Invalid choice." TO WS-OUT-LINE
+                       PERFORM DISPLAY-LINE
+                   END-IF
+               END-IF
            END-IF.
 
        CREATE-EDIT-PROFILE.
@@ -502,7 +1372,11 @@
 
            PERFORM SAVE-PROFILE
 
-           MOVE "Profile saved successfully." TO WS-OUT-LINE
+           IF PROFILE-SAVE-OK = "Y"
+               MOVE "Profile saved successfully." TO WS-OUT-LINE
+           ELSE
+               MOVE "Error saving profile." TO WS-OUT-LINE
+           END-IF
            PERFORM DISPLAY-LINE
 
            PERFORM PROFILE-MENU
@@ -518,7 +1392,7 @@
           MOVE 0 TO WS-PR-EXP-COUNT
           MOVE 0 TO WS-PR-EDU-COUNT
 
-          PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+          PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
               MOVE SPACES TO WS-PR-EXP-TITLE(I)
               MOVE SPACES TO WS-PR-EXP-COMPANY(I)
               MOVE SPACES TO WS-PR-EXP-DATES(I)
@@ -529,35 +1403,85 @@
           END-PERFORM.
       SAVE-PROFILE.
            MOVE "N" TO PROFILE-FOUND
-           MOVE "N" TO PROFILE-EOF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE WS-CURRENT-DATETIME(9:8) TO WS-SAVE-RUN-ID
+
+           CALL 'SYSTEM' USING "cp Profiles.dat Profiles.bak"
+
+           OPEN EXTEND PROFILE-SAVE-LOG
+           MOVE SPACES TO PROFILE-SAVE-LOG-RECORD
+           STRING "START SAVE " WS-SAVE-RUN-ID " user=" WS-PR-USERNAME
+               DELIMITED BY SIZE INTO PROFILE-SAVE-LOG-RECORD
+           WRITE PROFILE-SAVE-LOG-RECORD
+           CLOSE PROFILE-SAVE-LOG
 
            CLOSE PROFILE-FILE
-           OPEN INPUT PROFILE-FILE
-           OPEN OUTPUT PROFILE-TEMP
+           OPEN I-O PROFILE-FILE
+           MOVE WS-USERNAME TO PR-USERNAME
+           START PROFILE-FILE KEY IS = PR-USERNAME
+               INVALID KEY CONTINUE
+           END-START
+           IF PROF-FS = "00"
+               READ PROFILE-FILE NEXT
+               MOVE "Y" TO PROFILE-FOUND
+           END-IF
 
-           PERFORM UNTIL PROFILE-EOF = "Y"
-               READ PROFILE-FILE
-                   AT END
-                       MOVE "Y" TO PROFILE-EOF
-                   NOT AT END
-                       IF PR-USERNAME = WS-USERNAME
-                           MOVE "Y" TO PROFILE-FOUND
-                       ELSE
-                           MOVE PROFILE-RECORD TO PROFILE-TEMP-RECORD
-                           WRITE PROFILE-TEMP-RECORD
-                       END-IF
-               END-READ
-           END-PERFORM
+           MOVE WS-PR-USERNAME   TO PR-USERNAME
+           MOVE WS-PR-FIRST-NAME TO PR-FIRST-NAME
+           MOVE WS-PR-LAST-NAME  TO PR-LAST-NAME
+           MOVE WS-PR-UNIVERSITY TO PR-UNIVERSITY
+           MOVE WS-PR-MAJOR      TO PR-MAJOR
+           MOVE WS-PR-GRAD-YEAR  TO PR-GRAD-YEAR
+           MOVE WS-PR-ABOUT      TO PR-ABOUT
+
+           MOVE WS-PR-EXP-COUNT TO PR-EXP-COUNT
+           IF PR-EXP-COUNT > 0
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > PR-EXP-COUNT
+                   MOVE WS-PR-EXP-TITLE(I)   TO PR-EXP-TITLE(I)
+                   MOVE WS-PR-EXP-COMPANY(I) TO PR-EXP-COMPANY(I)
+                   MOVE WS-PR-EXP-DATES(I)   TO PR-EXP-DATES(I)
+                   MOVE WS-PR-EXP-DESC(I)    TO PR-EXP-DESC(I)
+               END-PERFORM
+           END-IF
 
+           MOVE WS-PR-EDU-COUNT TO PR-EDU-COUNT
+           IF PR-EDU-COUNT > 0
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > PR-EDU-COUNT
+                   MOVE WS-PR-EDU-DEGREE(I) TO PR-EDU-DEGREE(I)
+                   MOVE WS-PR-EDU-SCHOOL(I) TO PR-EDU-SCHOOL(I)
+                   MOVE WS-PR-EDU-YEARS(I)  TO PR-EDU-YEARS(I)
+               END-PERFORM
+           END-IF
 
-           MOVE WS-PROFILE-RECORD TO PROFILE-RECORD
-           MOVE PROFILE-RECORD TO PROFILE-TEMP-RECORD
-           WRITE PROFILE-TEMP-RECORD
+           MOVE "N" TO PROFILE-SAVE-OK
+           IF PROFILE-FOUND = "Y"
+               REWRITE PROFILE-RECORD
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY
+                       MOVE "Y" TO PROFILE-SAVE-OK
+               END-REWRITE
+           ELSE
+               WRITE PROFILE-RECORD
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY
+                       MOVE "Y" TO PROFILE-SAVE-OK
+               END-WRITE
+           END-IF
 
            CLOSE PROFILE-FILE
-           CLOSE PROFILE-TEMP
 
-           CALL 'SYSTEM' USING "mv Profiles.tmp Profiles.dat"
+           MOVE SPACES TO PROFILE-SAVE-LOG-RECORD
+           IF PROFILE-SAVE-OK = "Y"
+               STRING "COMPLETE SAVE " WS-SAVE-RUN-ID " user=" WS-PR-USERNAME
+                   DELIMITED BY SIZE INTO PROFILE-SAVE-LOG-RECORD
+           ELSE
+               STRING "FAILED SAVE " WS-SAVE-RUN-ID " user=" WS-PR-USERNAME
+                   DELIMITED BY SIZE INTO PROFILE-SAVE-LOG-RECORD
+           END-IF
+           OPEN EXTEND PROFILE-SAVE-LOG
+           WRITE PROFILE-SAVE-LOG-RECORD
+           CLOSE PROFILE-SAVE-LOG
 
            OPEN INPUT PROFILE-FILE.
 
@@ -582,12 +1506,25 @@
            END-PERFORM
 
            MOVE SPACES TO WS-PR-UNIVERSITY
+           MOVE "N" TO WS-UNIV-VALID
 
-           PERFORM UNTIL WS-PR-UNIVERSITY NOT = SPACES
+           PERFORM UNTIL WS-UNIV-VALID = "Y"
                 MOVE "Enter University/College Attended:" TO WS-OUT-LINE
                 PERFORM DISPLAY-LINE
                 PERFORM READ-INPUT
-                MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-PR-UNIVERSITY
+                MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-UNIV-ENTERED
+                IF WS-UNIV-ENTERED = SPACES
+                    CONTINUE
+                ELSE
+                    PERFORM VALIDATE-UNIVERSITY
+                    IF WS-UNIV-VALID = "Y"
+                        MOVE WS-UNIV-ENTERED TO WS-PR-UNIVERSITY
+                    ELSE
+                        MOVE "That university is not on our list. Please try again."
+                            TO WS-OUT-LINE
+                        PERFORM DISPLAY-LINE
+                    END-IF
+                END-IF
             END-PERFORM
 
             MOVE SPACES TO WS-PR-MAJOR
@@ -627,7 +1564,7 @@
        ADD-EXPERIENCE.
            MOVE 0 TO WS-PR-EXP-COUNT
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
                MOVE "Add experience entry? (Y/N)" TO WS-OUT-LINE
                PERFORM DISPLAY-LINE
                PERFORM READ-INPUT
@@ -662,7 +1599,7 @@
        ADD-EDUCATION.
            MOVE 0 TO WS-PR-EDU-COUNT
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
                MOVE "Add education entry? (Y/N)" TO WS-OUT-LINE
                PERFORM DISPLAY-LINE
                PERFORM READ-INPUT
@@ -741,6 +1678,17 @@
                END-STRING
                PERFORM DISPLAY-LINE
 
+               PERFORM CHECK-ALUMNI-STATUS
+               IF WS-PR-IS-ALUMNI = "Y"
+                   MOVE "Status: Alumni" TO WS-OUT-LINE
+               ELSE
+                   MOVE "Status: Current Student" TO WS-OUT-LINE
+               END-IF
+               PERFORM DISPLAY-LINE
+
+               MOVE PR-USERNAME TO WS-SKILLS-LOOKUP-USER
+               PERFORM DISPLAY-COMPLETED-SKILLS
+
                IF FUNCTION TRIM(PR-ABOUT) NOT = SPACES
                    MOVE "About Me:" TO WS-OUT-LINE
                    PERFORM DISPLAY-LINE
@@ -796,6 +1744,256 @@
 
            EXIT PARAGRAPH.
 
+       EXPORT-PROFILE.
+           MOVE "N" TO PROFILE-FOUND
+           MOVE "N" TO PROFILE-EOF
+
+           CLOSE PROFILE-FILE
+           OPEN INPUT PROFILE-FILE
+
+           PERFORM UNTIL PROFILE-EOF = "Y" OR PROFILE-FOUND = "Y"
+               READ PROFILE-FILE
+                   AT END
+                       MOVE "Y" TO PROFILE-EOF
+                   NOT AT END
+                       IF FUNCTION TRIM(PR-USERNAME) =
+                           FUNCTION TRIM(WS-USERNAME)
+                           MOVE "Y" TO PROFILE-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF PROFILE-FOUND = "N"
+               MOVE "No profile found. Please create one first." TO WS-OUT-LINE
+               PERFORM DISPLAY-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-EXPORT-FILENAME
+           STRING "Profile-" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-USERNAME) DELIMITED BY SIZE
+               ".csv" DELIMITED BY SIZE
+               INTO WS-EXPORT-FILENAME
+           END-STRING
+
+           OPEN OUTPUT EXPORT-FILE
+
+           MOVE "Field,Value" TO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+
+           MOVE SPACES TO EXPORT-RECORD
+           STRING "Username," DELIMITED BY SIZE
+               FUNCTION TRIM(PR-USERNAME) DELIMITED BY SIZE
+               INTO EXPORT-RECORD
+           END-STRING
+           WRITE EXPORT-RECORD
+
+           MOVE SPACES TO EXPORT-RECORD
+           STRING "First Name," DELIMITED BY SIZE
+               FUNCTION TRIM(PR-FIRST-NAME) DELIMITED BY SIZE
+               INTO EXPORT-RECORD
+           END-STRING
+           WRITE EXPORT-RECORD
+
+           MOVE SPACES TO EXPORT-RECORD
+           STRING "Last Name," DELIMITED BY SIZE
+               FUNCTION TRIM(PR-LAST-NAME) DELIMITED BY SIZE
+               INTO EXPORT-RECORD
+           END-STRING
+           WRITE EXPORT-RECORD
+
+           MOVE SPACES TO EXPORT-RECORD
+           STRING "University," DELIMITED BY SIZE
+               FUNCTION TRIM(PR-UNIVERSITY) DELIMITED BY SIZE
+               INTO EXPORT-RECORD
+           END-STRING
+           WRITE EXPORT-RECORD
+
+           MOVE SPACES TO EXPORT-RECORD
+           STRING "Major," DELIMITED BY SIZE
+               FUNCTION TRIM(PR-MAJOR) DELIMITED BY SIZE
+               INTO EXPORT-RECORD
+           END-STRING
+           WRITE EXPORT-RECORD
+
+           MOVE SPACES TO EXPORT-RECORD
+           STRING "Graduation Year," DELIMITED BY SIZE
+               PR-GRAD-YEAR DELIMITED BY SIZE
+               INTO EXPORT-RECORD
+           END-STRING
+           WRITE EXPORT-RECORD
+
+           MOVE SPACES TO EXPORT-RECORD
+           STRING "About Me," DELIMITED BY SIZE
+               FUNCTION TRIM(PR-ABOUT) DELIMITED BY SIZE
+               INTO EXPORT-RECORD
+           END-STRING
+           WRITE EXPORT-RECORD
+
+           IF PR-EXP-COUNT > 0
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > PR-EXP-COUNT
+                   MOVE SPACES TO EXPORT-RECORD
+                   STRING "Experience," DELIMITED BY SIZE
+                       FUNCTION TRIM(PR-EXP-TITLE(I)) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(PR-EXP-COMPANY(I)) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(PR-EXP-DATES(I)) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(PR-EXP-DESC(I)) DELIMITED BY SIZE
+                       INTO EXPORT-RECORD
+                   END-STRING
+                   WRITE EXPORT-RECORD
+               END-PERFORM
+           END-IF
+
+           IF PR-EDU-COUNT > 0
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > PR-EDU-COUNT
+                   MOVE SPACES TO EXPORT-RECORD
+                   STRING "Education," DELIMITED BY SIZE
+                       FUNCTION TRIM(PR-EDU-DEGREE(I)) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(PR-EDU-SCHOOL(I)) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(PR-EDU-YEARS(I)) DELIMITED BY SIZE
+                       INTO EXPORT-RECORD
+                   END-STRING
+                   WRITE EXPORT-RECORD
+               END-PERFORM
+           END-IF
+
+           CLOSE EXPORT-FILE
+
+           MOVE SPACES TO WS-OUT-LINE
+           STRING "Profile exported to " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EXPORT-FILENAME) DELIMITED BY SIZE
+               INTO WS-OUT-LINE
+           END-STRING
+           PERFORM DISPLAY-LINE
+
+           EXIT PARAGRAPH.
+
+
+       JOB-MENU.
+           MOVE "1. Search for a job" TO WS-OUT-LINE
+           PERFORM DISPLAY-LINE
+           IF WS-ACCOUNT-TYPE = "R"
+               MOVE "2. Post a job" TO WS-OUT-LINE
+               PERFORM DISPLAY-LINE
+           END-IF
+           MOVE "3. Go Back" TO WS-OUT-LINE
+           PERFORM DISPLAY-LINE
+           MOVE "Enter your choice:" TO WS-OUT-LINE
+           PERFORM DISPLAY-LINE
+
+           PERFORM READ-INPUT
+           IF EOF-FLAG = "Y"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE INPUT-RECORD(1:1) TO MENU-CHOICE
+
+           EVALUATE MENU-CHOICE
+               WHEN "1"
+                   PERFORM JOB-SEARCH
+               WHEN "2"
+                   IF WS-ACCOUNT-TYPE = "R"
+                       PERFORM JOB-POST
+                   ELSE
+                       MOVE "student account attempted job posting"
+                           TO WS-BATCH-EXC-REASON
+                       PERFORM LOG-BATCH-EXCEPTION
+                       MOVE "Only recruiter accounts may post jobs."
+                           TO WS-OUT-LINE
+                       PERFORM DISPLAY-LINE
+                   END-IF
+               WHEN "3"
+                   CONTINUE
+               WHEN OTHER
+                   MOVE "unrecognized job menu choice" TO WS-BATCH-EXC-REASON
+                   PERFORM LOG-BATCH-EXCEPTION
+           END-EVALUATE.
+
+       JOB-SEARCH.
+           MOVE "Enter a keyword (title, company, or location), or press Enter for all jobs:" TO WS-OUT-LINE
+           PERFORM DISPLAY-LINE
+           PERFORM READ-INPUT
+
+           IF EOF-FLAG = "Y"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION TRIM(INPUT-RECORD) TO JOB-LNK-KEYWORD
+           MOVE "SJ" TO JOB-LNK-OPERATION
+
+           CALL 'JOBMGR' USING JOB-LNK-OPERATION, JOB-LNK-RETURN-CODE,
+               JOB-LNK-KEYWORD, JOB-LNK-MATCH-COUNT, JOB-LNK-JOB-RECORD,
+               JOB-LNK-MATCHES
+
+           IF JOB-LNK-MATCH-COUNT = 0
+               MOVE "No jobs matched your search." TO WS-OUT-LINE
+               PERFORM DISPLAY-LINE
+           ELSE
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > JOB-LNK-MATCH-COUNT
+                   MOVE SPACES TO WS-OUT-LINE
+                   STRING FUNCTION TRIM(JOB-LNK-MATCH-TITLE(I)) DELIMITED BY SIZE
+                          " at " DELIMITED BY SIZE
+                          FUNCTION TRIM(JOB-LNK-MATCH-COMPANY(I)) DELIMITED BY SIZE
+                          " (" DELIMITED BY SIZE
+                          FUNCTION TRIM(JOB-LNK-MATCH-LOCATION(I)) DELIMITED BY SIZE
+                          ")" DELIMITED BY SIZE
+                          INTO WS-OUT-LINE
+                   END-STRING
+                   PERFORM DISPLAY-LINE
+                   IF FUNCTION TRIM(JOB-LNK-MATCH-DESCRIPTION(I)) NOT = SPACES
+                       MOVE FUNCTION TRIM(JOB-LNK-MATCH-DESCRIPTION(I)) TO WS-OUT-LINE
+                       PERFORM DISPLAY-LINE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       JOB-POST.
+           MOVE "Enter job title:" TO WS-OUT-LINE
+           PERFORM DISPLAY-LINE
+           PERFORM READ-INPUT
+           IF EOF-FLAG = "Y"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(INPUT-RECORD) TO JOB-LNK-TITLE
+
+           MOVE "Enter company:" TO WS-OUT-LINE
+           PERFORM DISPLAY-LINE
+           PERFORM READ-INPUT
+           IF EOF-FLAG = "Y"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(INPUT-RECORD) TO JOB-LNK-COMPANY
+
+           MOVE "Enter location:" TO WS-OUT-LINE
+           PERFORM DISPLAY-LINE
+           PERFORM READ-INPUT
+           IF EOF-FLAG = "Y"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(INPUT-RECORD) TO JOB-LNK-LOCATION
+
+           MOVE "Enter description (optional):" TO WS-OUT-LINE
+           PERFORM DISPLAY-LINE
+           PERFORM READ-INPUT
+           IF EOF-FLAG = "Y"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(INPUT-RECORD) TO JOB-LNK-DESCRIPTION
+
+           MOVE FUNCTION TRIM(WS-USERNAME) TO JOB-LNK-POSTED-BY
+           MOVE "PJ" TO JOB-LNK-OPERATION
+
+           CALL 'JOBMGR' USING JOB-LNK-OPERATION, JOB-LNK-RETURN-CODE,
+               JOB-LNK-KEYWORD, JOB-LNK-MATCH-COUNT, JOB-LNK-JOB-RECORD,
+               JOB-LNK-MATCHES
+
+           MOVE "Job posted successfully." TO WS-OUT-LINE
+           PERFORM DISPLAY-LINE.
 
        USER-PROFILE-SEARCH.
            MOVE "N" TO WS-SEARCH-USER-FOUND
@@ -820,9 +2018,16 @@
                        AT END
                            MOVE "Y" TO PROFILE-EOF
                        NOT AT END
-                           IF FUNCTION TRIM(PR-FIRST-NAME) = WS-SEARCH-FIRST-NAME AND
-                               FUNCTION TRIM(PR-LAST-NAME) = WS-SEARCH-LAST-NAME
-                               MOVE "Y" TO WS-SEARCH-USER-FOUND
+                           PERFORM CHECK-PROFILE-MATCH
+                           IF WS-SRCH-MATCHED = "Y"
+                               PERFORM CHECK-SEARCH-RESULT-DEACTIVATED
+                               PERFORM CHECK-ALUMNI-STATUS
+                               IF WS-SRCH-ACCT-DEACTIVATED NOT = "Y"
+                                   IF WS-ALUMNI-SEARCH-MODE NOT = "Y"
+                                       OR WS-PR-IS-ALUMNI = "Y"
+                                       MOVE "Y" TO WS-SEARCH-USER-FOUND
+                                   END-IF
+                               END-IF
                            END-IF
                    END-READ
            END-PERFORM
@@ -859,6 +2064,25 @@
                         PR-GRAD-YEAR DELIMITED BY SIZE
                         INTO WS-OUT-LINE
                     END-STRING
+                    PERFORM DISPLAY-LINE
+
+                    PERFORM CHECK-ALUMNI-STATUS
+                    IF WS-PR-IS-ALUMNI = "Y"
+                        MOVE "Status: Alumni" TO WS-OUT-LINE
+                    ELSE
+                        MOVE "Status: Current Student" TO WS-OUT-LINE
+                    END-IF
+                    PERFORM DISPLAY-LINE
+
+                    MOVE PR-USERNAME TO WS-SKILLS-LOOKUP-USER
+                    PERFORM DISPLAY-COMPLETED-SKILLS
+
+                    PERFORM COUNT-MUTUAL-CONNECTIONS
+                    MOVE SPACES TO WS-OUT-LINE
+                    STRING "Mutual Connections: " DELIMITED BY SIZE
+                        WS-MUTUAL-COUNT DELIMITED BY SIZE
+                        INTO WS-OUT-LINE
+                    END-STRING
                     PERFORM DISPLAY-LINE
 
                      IF FUNCTION TRIM(PR-ABOUT) NOT = SPACES
@@ -928,6 +2152,8 @@
 
                    MOVE INPUT-RECORD(1:1) TO MENU-CHOICE
                    IF MENU-CHOICE NOT = "1" AND MENU-CHOICE NOT = "2"
+                       MOVE "unrecognized profile-view choice" TO WS-BATCH-EXC-REASON
+                       PERFORM LOG-BATCH-EXCEPTION
                        MOVE "Invalid choice." TO WS-OUT-LINE
                        PERFORM DISPLAY-LINE
                        MOVE "Enter your choice:" TO WS-OUT-LINE
@@ -947,6 +2173,11 @@
 
            EXIT PARAGRAPH.
 
+       ALUMNI-DIRECTORY-SEARCH.
+           MOVE "Y" TO WS-ALUMNI-SEARCH-MODE
+           PERFORM USER-PROFILE-SEARCH
+           MOVE "N" TO WS-ALUMNI-SEARCH-MODE.
+
        PARSE-ENTERED-SEARCH.
 
               MOVE SPACES TO WS-SEARCH-FIRST-NAME
@@ -966,6 +2197,158 @@
                   MOVE WS-SEARCH-FULLNAME TO WS-SEARCH-FIRST-NAME
               END-IF.
 
+       CHECK-ALUMNI-STATUS.
+           MOVE "N" TO WS-PR-IS-ALUMNI
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-CURRENT-YEAR
+           IF PR-GRAD-YEAR > 0 AND PR-GRAD-YEAR <= WS-CURRENT-YEAR
+               MOVE "Y" TO WS-PR-IS-ALUMNI
+           END-IF.
+
+       CHECK-SEARCH-RESULT-DEACTIVATED.
+           MOVE "N" TO WS-SRCH-ACCT-DEACTIVATED
+           CLOSE ACCOUNT-FILE
+           OPEN INPUT ACCOUNT-FILE
+           MOVE PR-USERNAME TO ACC-USERNAME
+           START ACCOUNT-FILE KEY IS = ACC-USERNAME
+               INVALID KEY CONTINUE
+           END-START
+           IF ACC-FS = "00"
+               READ ACCOUNT-FILE NEXT
+               IF ACC-DEACTIVATED = "Y"
+                   MOVE "Y" TO WS-SRCH-ACCT-DEACTIVATED
+               END-IF
+           END-IF
+           CLOSE ACCOUNT-FILE.
+
+       COUNT-MUTUAL-CONNECTIONS.
+           MOVE 0 TO WS-MUTUAL-COUNT
+           MOVE PR-USERNAME TO WS-MUTUAL-TARGET-USER
+           MOVE "N" TO CONN-EOF
+           CLOSE CONNECTIONS-FILE
+           OPEN INPUT CONNECTIONS-FILE
+
+           PERFORM UNTIL CONN-EOF = "Y"
+               READ CONNECTIONS-FILE
+                   AT END
+                       MOVE "Y" TO CONN-EOF
+                   NOT AT END
+                       PERFORM DERIVE-MUTUAL-OTHER-USER
+                       IF FUNCTION TRIM(WS-MUTUAL-OTHER-USER) NOT = SPACES
+                           AND FUNCTION TRIM(WS-MUTUAL-OTHER-USER) NOT =
+                               FUNCTION TRIM(WS-USERNAME)
+                           PERFORM CHECK-MUTUAL-CONNECTION
+                           IF WS-MUTUAL-IS-CONN = "Y"
+                               ADD 1 TO WS-MUTUAL-COUNT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE CONNECTIONS-FILE.
+
+       DERIVE-MUTUAL-OTHER-USER.
+           MOVE SPACES TO WS-MUTUAL-OTHER-USER
+           IF FUNCTION TRIM(CONN-USER-ONE) = FUNCTION TRIM(WS-MUTUAL-TARGET-USER)
+               MOVE CONN-USER-TWO TO WS-MUTUAL-OTHER-USER
+           ELSE
+               IF FUNCTION TRIM(CONN-USER-TWO) = FUNCTION TRIM(WS-MUTUAL-TARGET-USER)
+                   MOVE CONN-USER-ONE TO WS-MUTUAL-OTHER-USER
+               END-IF
+           END-IF.
+
+       CHECK-MUTUAL-CONNECTION.
+           MOVE "N" TO WS-MUTUAL-IS-CONN
+           MOVE "N" TO CONN2-EOF
+           OPEN INPUT CONNECTIONS-FILE-2
+
+           PERFORM UNTIL CONN2-EOF = "Y" OR WS-MUTUAL-IS-CONN = "Y"
+               READ CONNECTIONS-FILE-2
+                   AT END
+                       MOVE "Y" TO CONN2-EOF
+                   NOT AT END
+                       IF (FUNCTION TRIM(CONN2-USER-ONE) = FUNCTION TRIM(WS-USERNAME)
+                           AND FUNCTION TRIM(CONN2-USER-TWO) =
+                               FUNCTION TRIM(WS-MUTUAL-OTHER-USER))
+                           OR (FUNCTION TRIM(CONN2-USER-TWO) = FUNCTION TRIM(WS-USERNAME)
+                           AND FUNCTION TRIM(CONN2-USER-ONE) =
+                               FUNCTION TRIM(WS-MUTUAL-OTHER-USER))
+                           MOVE "Y" TO WS-MUTUAL-IS-CONN
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE CONNECTIONS-FILE-2.
+
+       CHECK-PROFILE-MATCH.
+           MOVE "N" TO WS-SRCH-MATCHED
+
+           IF WS-SEARCH-SPACE-LOC > 0
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SEARCH-FIRST-NAME))
+                   TO WS-SRCH-TERM
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SRCH-TERM)) TO WS-SRCH-TERM-LEN
+               MOVE SPACES TO WS-SRCH-UPPER-FIELD
+               MOVE FUNCTION UPPER-CASE(PR-FIRST-NAME) TO WS-SRCH-UPPER-FIELD
+               PERFORM TEST-SEARCH-CONTAINS
+               IF WS-SRCH-MATCHED NOT = "Y"
+                   EXIT PARAGRAPH
+               END-IF
+
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SEARCH-LAST-NAME))
+                   TO WS-SRCH-TERM
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SRCH-TERM)) TO WS-SRCH-TERM-LEN
+               MOVE SPACES TO WS-SRCH-UPPER-FIELD
+               MOVE FUNCTION UPPER-CASE(PR-LAST-NAME) TO WS-SRCH-UPPER-FIELD
+               PERFORM TEST-SEARCH-CONTAINS
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SEARCH-FULLNAME)) TO WS-SRCH-TERM
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SRCH-TERM)) TO WS-SRCH-TERM-LEN
+
+           MOVE SPACES TO WS-SRCH-UPPER-FIELD
+           MOVE FUNCTION UPPER-CASE(PR-FIRST-NAME) TO WS-SRCH-UPPER-FIELD
+           PERFORM TEST-SEARCH-CONTAINS
+           IF WS-SRCH-MATCHED = "Y"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-SRCH-UPPER-FIELD
+           MOVE FUNCTION UPPER-CASE(PR-LAST-NAME) TO WS-SRCH-UPPER-FIELD
+           PERFORM TEST-SEARCH-CONTAINS
+           IF WS-SRCH-MATCHED = "Y"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-SRCH-UPPER-FIELD
+           MOVE FUNCTION UPPER-CASE(PR-UNIVERSITY) TO WS-SRCH-UPPER-FIELD
+           PERFORM TEST-SEARCH-CONTAINS
+           IF WS-SRCH-MATCHED = "Y"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-SRCH-UPPER-FIELD
+           MOVE FUNCTION UPPER-CASE(PR-MAJOR) TO WS-SRCH-UPPER-FIELD
+           PERFORM TEST-SEARCH-CONTAINS.
+
+       TEST-SEARCH-CONTAINS.
+           MOVE "N" TO WS-SRCH-MATCHED
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SRCH-UPPER-FIELD)) TO WS-SRCH-FIELD-LEN
+
+           IF WS-SRCH-TERM-LEN = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-SRCH-FIELD-LEN >= WS-SRCH-TERM-LEN
+               PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > (WS-SRCH-FIELD-LEN - WS-SRCH-TERM-LEN + 1)
+                   OR WS-SRCH-MATCHED = "Y"
+                   IF WS-SRCH-UPPER-FIELD(I:WS-SRCH-TERM-LEN) =
+                       WS-SRCH-TERM(1:WS-SRCH-TERM-LEN)
+                       MOVE "Y" TO WS-SRCH-MATCHED
+                   END-IF
+               END-PERFORM
+           END-IF.
+
            EXIT PARAGRAPH.
 
        SEND-CONNECTION-REQUEST.
@@ -1037,25 +2420,31 @@
 
            IF PEND-FOUND = "N"
                CLOSE PENDING-FILE
-               OPEN EXTEND PENDING-FILE
+               OPEN I-O PENDING-FILE
                MOVE FUNCTION TRIM(WS-USERNAME) TO PEND-SENDER-USER
                MOVE FUNCTION TRIM(WS-PEND-SENDER-FIRST) TO PEND-SENDER-FIRST
                MOVE FUNCTION TRIM(WS-PEND-SENDER-LAST) TO PEND-SENDER-LAST
                MOVE FUNCTION TRIM(WS-PEND-RECEIVER-USER) TO PEND-RECEIVER-USER
                MOVE FUNCTION TRIM(WS-PEND-RECEIVER-FIRST) TO PEND-RECEIVER-FIRST
                MOVE FUNCTION TRIM(WS-PEND-RECEIVER-LAST) TO PEND-RECEIVER-LAST
+               MOVE FUNCTION CURRENT-DATE(1:8) TO PEND-DATE
                WRITE PENDING-RECORD
+                   INVALID KEY
+                       MOVE "Unable to send connection request - please try again."
+                           TO WS-OUT-LINE
+                       PERFORM DISPLAY-LINE
+                   NOT INVALID KEY
+                       STRING "Connection request sent to " DELIMITED BY SIZE
+                              FUNCTION TRIM(WS-PEND-RECEIVER-FIRST) DELIMITED BY SIZE
+                              " " DELIMITED BY SIZE
+                              FUNCTION TRIM(WS-PEND-RECEIVER-LAST) DELIMITED BY SIZE
+                              "." DELIMITED BY SIZE
+                              INTO WS-OUT-LINE
+                       END-STRING
+                       PERFORM DISPLAY-LINE
+               END-WRITE
                CLOSE PENDING-FILE
                OPEN INPUT PENDING-FILE
-
-               STRING "Connection request sent to " DELIMITED BY SIZE
-                      FUNCTION TRIM(WS-PEND-RECEIVER-FIRST) DELIMITED BY SIZE
-                      " " DELIMITED BY SIZE
-                      FUNCTION TRIM(WS-PEND-RECEIVER-LAST) DELIMITED BY SIZE
-                      "." DELIMITED BY SIZE
-                      INTO WS-OUT-LINE
-               END-STRING
-               PERFORM DISPLAY-LINE
            END-IF
 
            EXIT PARAGRAPH.
@@ -1096,23 +2485,288 @@
                MOVE "-----------------------------------" TO WS-OUT-LINE
                PERFORM DISPLAY-LINE
 
+               IF PEND-FOUND = "Y"
+                   PERFORM RESPOND-TO-PENDING-REQUEST
+               END-IF
+
+               PERFORM VIEW-SENT-REQUESTS
+
            EXIT PARAGRAPH.
 
+       VIEW-SENT-REQUESTS.
+           MOVE "----- Connection Requests You've Sent -----" TO WS-OUT-LINE
+           PERFORM DISPLAY-LINE
+           MOVE "N" TO PEND-FOUND
+           MOVE "N" TO PEND-EOF
 
+           CLOSE PENDING-FILE
+           OPEN INPUT PENDING-FILE
 
-       READ-INPUT.
-           READ INPUT-FILE
-               AT END
-                   MOVE "Y" TO EOF-FLAG
-               NOT AT END
-                   DISPLAY INPUT-RECORD
-                   MOVE INPUT-RECORD TO OUTPUT-RECORD
-                   WRITE OUTPUT-RECORD
+           PERFORM UNTIL PEND-EOF = "Y"
+               READ PENDING-FILE
+                   AT END
+                       MOVE "Y" TO PEND-EOF
+                   NOT AT END
+                       IF FUNCTION TRIM(PEND-SENDER-USER) = FUNCTION TRIM(WS-USERNAME)
+                           MOVE SPACES TO WS-OUT-LINE
+                           STRING FUNCTION TRIM(PEND-RECEIVER-FIRST) DELIMITED BY SIZE
+                                  " " DELIMITED BY SIZE
+                                  FUNCTION TRIM(PEND-RECEIVER-LAST) DELIMITED BY SIZE
+                                  INTO WS-OUT-LINE
+                           END-STRING
+                           PERFORM DISPLAY-LINE
+                           MOVE "Y" TO PEND-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF PEND-FOUND = "N"
+               MOVE "You have not sent any connection requests." TO WS-OUT-LINE
+               PERFORM DISPLAY-LINE
+           END-IF
+
+           MOVE "-----------------------------------" TO WS-OUT-LINE
+           PERFORM DISPLAY-LINE
+
+           IF PEND-FOUND = "Y"
+               PERFORM WITHDRAW-SENT-REQUEST
+           END-IF.
+
+       WITHDRAW-SENT-REQUEST.
+           MOVE "Enter the username of a sent request to withdraw, or press Enter to skip:" TO WS-OUT-LINE
+           PERFORM DISPLAY-LINE
+           PERFORM READ-INPUT
+
+           IF EOF-FLAG = "Y"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-PEND-ACT-USER
+
+           IF WS-PEND-ACT-USER = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO WS-PEND-MATCHED
+
+           CLOSE PENDING-FILE
+           OPEN I-O PENDING-FILE
+           MOVE FUNCTION TRIM(WS-USERNAME) TO PEND-SENDER-USER
+           MOVE FUNCTION TRIM(WS-PEND-ACT-USER) TO PEND-RECEIVER-USER
+           START PENDING-FILE KEY IS = PEND-KEY
+               INVALID KEY CONTINUE
+           END-START
+           IF PEND-FS = "00"
+               READ PENDING-FILE NEXT
+               MOVE "Y" TO WS-PEND-MATCHED
+               DELETE PENDING-FILE
+           END-IF
+
+           CLOSE PENDING-FILE
+           OPEN INPUT PENDING-FILE
+
+           IF WS-PEND-MATCHED = "Y"
+               MOVE "Connection request withdrawn." TO WS-OUT-LINE
+               PERFORM DISPLAY-LINE
+           ELSE
+               MOVE "No matching sent request was found." TO WS-OUT-LINE
+               PERFORM DISPLAY-LINE
+           END-IF.
+
+       RESPOND-TO-PENDING-REQUEST.
+           MOVE "Enter the username of a request to respond to, or press Enter to go back:" TO WS-OUT-LINE
+           PERFORM DISPLAY-LINE
+           PERFORM READ-INPUT
+
+           IF EOF-FLAG = "Y"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-PEND-ACT-USER
+
+           IF WS-PEND-ACT-USER = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "Enter A to accept or D to decline this request:" TO WS-OUT-LINE
+           PERFORM DISPLAY-LINE
+           PERFORM READ-INPUT
+
+           IF EOF-FLAG = "Y"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION UPPER-CASE(INPUT-RECORD(1:1)) TO WS-PEND-ACT-CHOICE
+
+           IF WS-PEND-ACT-CHOICE = "A"
+               PERFORM ACCEPT-PENDING-REQUEST
+           ELSE
+               IF WS-PEND-ACT-CHOICE = "D"
+                   PERFORM REMOVE-PENDING-REQUEST
+                   IF WS-PEND-MATCHED = "Y"
+                       MOVE "Connection request declined." TO WS-OUT-LINE
+                       PERFORM DISPLAY-LINE
+                   END-IF
+               ELSE
+                   MOVE "unrecognized accept/decline choice" TO WS-BATCH-EXC-REASON
+                   PERFORM LOG-BATCH-EXCEPTION
+                   MOVE "Invalid choice; no action taken." TO WS-OUT-LINE
+                   PERFORM DISPLAY-LINE
+               END-IF
+           END-IF.
+
+       ACCEPT-PENDING-REQUEST.
+           PERFORM REMOVE-PENDING-REQUEST
+           IF WS-PEND-MATCHED = "Y"
+               PERFORM GET-MY-NAME
+               PERFORM ADD-CONNECTION
+               PERFORM SEND-ACCEPT-NOTIFICATION
+               MOVE "Connection request accepted." TO WS-OUT-LINE
+               PERFORM DISPLAY-LINE
+           END-IF.
+
+       SEND-ACCEPT-NOTIFICATION.
+           OPEN EXTEND NOTIFICATIONS-FILE
+           MOVE FUNCTION TRIM(WS-PEND-ACT-USER) TO NOTIF-USERNAME
+           MOVE SPACES TO NOTIF-TEXT
+           STRING FUNCTION TRIM(WS-USERNAME) DELIMITED BY SIZE
+               " accepted your connection request." DELIMITED BY SIZE
+               INTO NOTIF-TEXT
+           END-STRING
+           MOVE FUNCTION CURRENT-DATE(1:8) TO NOTIF-DATE
+           WRITE NOTIFICATIONS-RECORD
+           CLOSE NOTIFICATIONS-FILE.
+
+       VIEW-NOTIFICATIONS.
+           MOVE "----- My Notifications -----" TO WS-OUT-LINE
+           PERFORM DISPLAY-LINE
+           MOVE "N" TO NOTIF-FOUND
+           MOVE "N" TO NOTIF-EOF
+
+           OPEN INPUT NOTIFICATIONS-FILE
+
+           PERFORM UNTIL NOTIF-EOF = "Y"
+               READ NOTIFICATIONS-FILE
+                   AT END
+                       MOVE "Y" TO NOTIF-EOF
+                   NOT AT END
+                       IF FUNCTION TRIM(NOTIF-USERNAME) = FUNCTION TRIM(WS-USERNAME)
+                           MOVE "Y" TO NOTIF-FOUND
+                           MOVE FUNCTION TRIM(NOTIF-TEXT) TO WS-OUT-LINE
+                           PERFORM DISPLAY-LINE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE NOTIFICATIONS-FILE
 
-           END-READ.
+           IF NOTIF-FOUND = "N"
+               MOVE "You have no notifications." TO WS-OUT-LINE
+               PERFORM DISPLAY-LINE
+           END-IF.
+
+       GET-MY-NAME.
+           MOVE SPACES TO WS-MY-FIRST WS-MY-LAST
+           MOVE "N" TO PROFILE-FOUND
+           MOVE "N" TO PROFILE-EOF
+           CLOSE PROFILE-FILE
+           OPEN INPUT PROFILE-FILE
+
+           PERFORM UNTIL PROFILE-EOF = "Y" OR PROFILE-FOUND = "Y"
+               READ PROFILE-FILE
+                   AT END
+                       MOVE "Y" TO PROFILE-EOF
+                   NOT AT END
+                       IF FUNCTION TRIM(PR-USERNAME) = FUNCTION TRIM(WS-USERNAME)
+                           MOVE FUNCTION TRIM(PR-FIRST-NAME) TO WS-MY-FIRST
+                           MOVE FUNCTION TRIM(PR-LAST-NAME) TO WS-MY-LAST
+                           MOVE "Y" TO PROFILE-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE PROFILE-FILE
+           OPEN INPUT PROFILE-FILE.
+
+       ADD-CONNECTION.
+           OPEN EXTEND CONNECTIONS-FILE
+           MOVE FUNCTION TRIM(WS-PEND-ACT-USER) TO CONN-USER-ONE
+           MOVE WS-PEND-MATCH-FIRST TO CONN-USER-ONE-FIRST
+           MOVE WS-PEND-MATCH-LAST TO CONN-USER-ONE-LAST
+           MOVE FUNCTION TRIM(WS-USERNAME) TO CONN-USER-TWO
+           MOVE WS-MY-FIRST TO CONN-USER-TWO-FIRST
+           MOVE WS-MY-LAST TO CONN-USER-TWO-LAST
+           WRITE CONNECTIONS-RECORD
+           CLOSE CONNECTIONS-FILE.
+
+       REMOVE-PENDING-REQUEST.
+           MOVE "N" TO WS-PEND-MATCHED
+
+           CLOSE PENDING-FILE
+           OPEN I-O PENDING-FILE
+           MOVE FUNCTION TRIM(WS-PEND-ACT-USER) TO PEND-SENDER-USER
+           MOVE FUNCTION TRIM(WS-USERNAME) TO PEND-RECEIVER-USER
+           START PENDING-FILE KEY IS = PEND-KEY
+               INVALID KEY CONTINUE
+           END-START
+           IF PEND-FS = "00"
+               READ PENDING-FILE NEXT
+               MOVE "Y" TO WS-PEND-MATCHED
+               MOVE FUNCTION TRIM(PEND-SENDER-FIRST) TO WS-PEND-MATCH-FIRST
+               MOVE FUNCTION TRIM(PEND-SENDER-LAST) TO WS-PEND-MATCH-LAST
+               DELETE PENDING-FILE
+           END-IF
+
+           CLOSE PENDING-FILE
+           OPEN INPUT PENDING-FILE
+
+           IF WS-PEND-MATCHED = "N"
+               MOVE "No matching pending request was found." TO WS-OUT-LINE
+               PERFORM DISPLAY-LINE
+           END-IF.
+
+
+
+       READ-INPUT.
+           MOVE "Y" TO WS-BATCH-SKIP-LINE
+           PERFORM UNTIL WS-BATCH-SKIP-LINE = "N" OR EOF-FLAG = "Y"
+               READ INPUT-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                       MOVE "N" TO WS-BATCH-SKIP-LINE
+                   NOT AT END
+                       ADD 1 TO WS-LINES-READ
+                       DISPLAY INPUT-RECORD
+                       MOVE INPUT-RECORD TO OUTPUT-RECORD
+                       WRITE OUTPUT-RECORD
+                       PERFORM SAVE-CHECKPOINT
+
+                       IF INPUT-RECORD(1:6) = "#USER:"
+                           MOVE FUNCTION TRIM(INPUT-RECORD(7:20))
+                               TO WS-BATCH-CURRENT-USER
+                       ELSE
+                           MOVE "N" TO WS-BATCH-SKIP-LINE
+                       END-IF
+               END-READ
+           END-PERFORM.
 
        DISPLAY-LINE.
            DISPLAY WS-OUT-LINE
            MOVE WS-OUT-LINE TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD.
 
+       LOG-BATCH-EXCEPTION.
+           ADD 1 TO WS-BATCH-EXC-COUNT
+           MOVE SPACES TO BATCH-EXCEPTION-RECORD
+           STRING "Line " DELIMITED BY SIZE
+               WS-LINES-READ DELIMITED BY SIZE
+               " (user: " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-BATCH-CURRENT-USER) DELIMITED BY SIZE
+               "): " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-BATCH-EXC-REASON) DELIMITED BY SIZE
+               " - input was: " DELIMITED BY SIZE
+               FUNCTION TRIM(INPUT-RECORD) DELIMITED BY SIZE
+               INTO BATCH-EXCEPTION-RECORD
+           END-STRING
+           WRITE BATCH-EXCEPTION-RECORD.
+
