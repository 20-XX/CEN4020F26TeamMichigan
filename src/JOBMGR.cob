@@ -0,0 +1,132 @@
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. JOBMGR.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT JOBS-FILE ASSIGN TO 'Jobs.dat'
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+    FILE SECTION.
+        FD JOBS-FILE.
+        01 JOBS-RECORD.
+            05 JOB-TITLE        PIC X(40).
+            05 JOB-COMPANY      PIC X(40).
+            05 JOB-LOCATION     PIC X(40).
+            05 JOB-DESCRIPTION  PIC X(200).
+            05 JOB-POSTED-BY    PIC X(20).
+    WORKING-STORAGE SECTION.
+        77 JOB-EOF         PIC X VALUE "N".
+        77 WS-KEYWORD      PIC X(40).
+        77 WS-KEYWORD-LEN  PIC 9(3).
+        77 WS-FIELD-LEN    PIC 9(3).
+        77 WS-MATCHED      PIC X VALUE "N".
+        01 I                PIC 9(3).
+        01 WS-UPPER-FIELD   PIC X(200).
+    LINKAGE SECTION.
+        01 LNK-OPERATION    PIC X(2).
+        01 LNK-RETURN-CODE  PIC X.
+        01 LNK-KEYWORD      PIC X(40).
+        01 LNK-MATCH-COUNT  PIC 9(3).
+        01 LNK-JOB-RECORD.
+            05 LNK-JOB-TITLE        PIC X(40).
+            05 LNK-JOB-COMPANY      PIC X(40).
+            05 LNK-JOB-LOCATION     PIC X(40).
+            05 LNK-JOB-DESCRIPTION  PIC X(200).
+            05 LNK-JOB-POSTED-BY    PIC X(20).
+        01 LNK-MATCHES.
+            05 LNK-MATCH OCCURS 20 TIMES.
+                10 LNK-MATCH-TITLE        PIC X(40).
+                10 LNK-MATCH-COMPANY      PIC X(40).
+                10 LNK-MATCH-LOCATION     PIC X(40).
+                10 LNK-MATCH-DESCRIPTION  PIC X(200).
+
+PROCEDURE DIVISION USING LNK-OPERATION, LNK-RETURN-CODE, LNK-KEYWORD,
+        LNK-MATCH-COUNT, LNK-JOB-RECORD, LNK-MATCHES.
+    MOVE "N" TO LNK-RETURN-CODE
+    EVALUATE LNK-OPERATION
+        WHEN "PJ"
+            PERFORM POST-JOB
+            MOVE "Y" TO LNK-RETURN-CODE
+        WHEN "SJ"
+            PERFORM SEARCH-JOBS
+            MOVE "Y" TO LNK-RETURN-CODE
+        WHEN OTHER
+            MOVE "E" TO LNK-RETURN-CODE
+    END-EVALUATE
+    GOBACK.
+
+    POST-JOB.
+        OPEN EXTEND JOBS-FILE
+            MOVE LNK-JOB-RECORD TO JOBS-RECORD
+            WRITE JOBS-RECORD
+        CLOSE JOBS-FILE.
+
+    SEARCH-JOBS.
+        MOVE 0 TO LNK-MATCH-COUNT
+        MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(LNK-KEYWORD)) TO WS-KEYWORD
+        MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-KEYWORD)) TO WS-KEYWORD-LEN
+        MOVE "N" TO JOB-EOF
+
+        OPEN INPUT JOBS-FILE
+
+        PERFORM UNTIL JOB-EOF = "Y" OR LNK-MATCH-COUNT >= 20
+            READ JOBS-FILE
+                AT END
+                    MOVE "Y" TO JOB-EOF
+                NOT AT END
+                    PERFORM CHECK-JOB-MATCH
+                    IF WS-MATCHED = "Y"
+                        ADD 1 TO LNK-MATCH-COUNT
+                        MOVE JOB-TITLE TO LNK-MATCH-TITLE(LNK-MATCH-COUNT)
+                        MOVE JOB-COMPANY TO LNK-MATCH-COMPANY(LNK-MATCH-COUNT)
+                        MOVE JOB-LOCATION TO LNK-MATCH-LOCATION(LNK-MATCH-COUNT)
+                        MOVE JOB-DESCRIPTION
+                            TO LNK-MATCH-DESCRIPTION(LNK-MATCH-COUNT)
+                    END-IF
+            END-READ
+        END-PERFORM
+
+        CLOSE JOBS-FILE.
+
+    CHECK-JOB-MATCH.
+        MOVE "N" TO WS-MATCHED
+
+        IF WS-KEYWORD-LEN = 0
+            MOVE "Y" TO WS-MATCHED
+            EXIT PARAGRAPH
+        END-IF
+
+        MOVE SPACES TO WS-UPPER-FIELD
+        MOVE FUNCTION UPPER-CASE(JOB-TITLE) TO WS-UPPER-FIELD
+        PERFORM TEST-SUBSTRING
+        IF WS-MATCHED = "Y"
+            EXIT PARAGRAPH
+        END-IF
+
+        MOVE SPACES TO WS-UPPER-FIELD
+        MOVE FUNCTION UPPER-CASE(JOB-COMPANY) TO WS-UPPER-FIELD
+        PERFORM TEST-SUBSTRING
+        IF WS-MATCHED = "Y"
+            EXIT PARAGRAPH
+        END-IF
+
+        MOVE SPACES TO WS-UPPER-FIELD
+        MOVE FUNCTION UPPER-CASE(JOB-LOCATION) TO WS-UPPER-FIELD
+        PERFORM TEST-SUBSTRING.
+
+    TEST-SUBSTRING.
+        MOVE "N" TO WS-MATCHED
+        MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-UPPER-FIELD)) TO WS-FIELD-LEN
+
+        IF WS-FIELD-LEN >= WS-KEYWORD-LEN AND WS-KEYWORD-LEN > 0
+            PERFORM VARYING I FROM 1 BY 1
+                UNTIL I > (WS-FIELD-LEN - WS-KEYWORD-LEN + 1)
+                OR WS-MATCHED = "Y"
+                IF WS-UPPER-FIELD(I:WS-KEYWORD-LEN) =
+                    WS-KEYWORD(1:WS-KEYWORD-LEN)
+                    MOVE "Y" TO WS-MATCHED
+                END-IF
+            END-PERFORM
+        END-IF.
