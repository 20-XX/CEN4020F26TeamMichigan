@@ -0,0 +1,138 @@
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. ACCTADMIN.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT ADMIN-COMMAND-FILE ASSIGN TO 'AcctAdminCommands.dat'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CMD-FS.
+            SELECT ADMIN-LOG-FILE ASSIGN TO 'AcctAdminLog.txt'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS LOG-FS.
+
+DATA DIVISION.
+    FILE SECTION.
+        FD ADMIN-COMMAND-FILE.
+        01 ADMIN-COMMAND-RECORD    PIC X(80).
+
+        FD ADMIN-LOG-FILE.
+        01 ADMIN-LOG-RECORD    PIC X(132).
+
+    WORKING-STORAGE SECTION.
+        77 CMD-FS    PIC XX VALUE "00".
+        77 LOG-FS    PIC XX VALUE "00".
+        77 CMD-EOF    PIC X VALUE "N".
+        77 WS-PROCESSED-COUNT    PIC 9(5) VALUE 0.
+        77 WS-REJECTED-COUNT    PIC 9(5) VALUE 0.
+        77 WS-SPACE-LOC    PIC 9(3) VALUE 0.
+
+        01 ACCT-LINK-PARAMETERS.
+            05 ACCT-LNK-OPERATION    PIC X(2).
+            05 ACCT-LNK-USERNAME    PIC X(20).
+            05 ACCT-LNK-PASSWORD    PIC X(50).
+            05 ACCT-LNK-RESET-CODE    PIC X(6).
+            05 ACCT-LNK-RETURN-CODE    PIC X.
+
+        01 WS-COMMAND-WORD    PIC X(12).
+        01 WS-COMMAND-USERNAME    PIC X(20).
+
+PROCEDURE DIVISION.
+    MAIN-ADMIN.
+        OPEN INPUT ADMIN-COMMAND-FILE
+        IF CMD-FS NOT = "00"
+            DISPLAY "No AcctAdminCommands.dat file found; nothing to process."
+            STOP RUN
+        END-IF
+
+        OPEN OUTPUT ADMIN-LOG-FILE
+        MOVE "Account administration run" TO ADMIN-LOG-RECORD
+        WRITE ADMIN-LOG-RECORD
+
+        PERFORM UNTIL CMD-EOF = "Y"
+            READ ADMIN-COMMAND-FILE
+                AT END
+                    MOVE "Y" TO CMD-EOF
+                NOT AT END
+                    PERFORM PROCESS-ADMIN-COMMAND
+            END-READ
+        END-PERFORM
+
+        CLOSE ADMIN-COMMAND-FILE
+        CLOSE ADMIN-LOG-FILE
+
+        DISPLAY "Account administration complete."
+        DISPLAY "Commands processed: " WS-PROCESSED-COUNT
+        DISPLAY "Commands rejected: " WS-REJECTED-COUNT
+
+        STOP RUN.
+
+    PROCESS-ADMIN-COMMAND.
+        MOVE SPACES TO WS-COMMAND-WORD
+        MOVE SPACES TO WS-COMMAND-USERNAME
+        MOVE 0 TO WS-SPACE-LOC
+
+        IF FUNCTION TRIM(ADMIN-COMMAND-RECORD) = SPACES
+            EXIT PARAGRAPH
+        END-IF
+
+        MOVE FUNCTION TRIM(ADMIN-COMMAND-RECORD) TO ADMIN-COMMAND-RECORD
+        INSPECT ADMIN-COMMAND-RECORD TALLYING WS-SPACE-LOC
+            FOR CHARACTERS BEFORE INITIAL " "
+
+        IF WS-SPACE-LOC = 0 OR WS-SPACE-LOC > 12
+            PERFORM LOG-REJECTED-COMMAND
+            EXIT PARAGRAPH
+        END-IF
+
+        MOVE ADMIN-COMMAND-RECORD(1:WS-SPACE-LOC) TO WS-COMMAND-WORD
+        MOVE FUNCTION TRIM(ADMIN-COMMAND-RECORD(WS-SPACE-LOC + 1:))
+            TO WS-COMMAND-USERNAME
+
+        IF FUNCTION TRIM(WS-COMMAND-USERNAME) = SPACES
+            PERFORM LOG-REJECTED-COMMAND
+            EXIT PARAGRAPH
+        END-IF
+
+        EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-COMMAND-WORD))
+            WHEN "DEACTIVATE"
+                MOVE "DA" TO ACCT-LNK-OPERATION
+                PERFORM CALL-ACCTMGR
+            WHEN "REACTIVATE"
+                MOVE "RA" TO ACCT-LNK-OPERATION
+                PERFORM CALL-ACCTMGR
+            WHEN OTHER
+                PERFORM LOG-REJECTED-COMMAND
+        END-EVALUATE.
+
+    CALL-ACCTMGR.
+        MOVE SPACES TO ACCT-LNK-PASSWORD
+        MOVE SPACES TO ACCT-LNK-RESET-CODE
+        MOVE "N" TO ACCT-LNK-RETURN-CODE
+        MOVE WS-COMMAND-USERNAME TO ACCT-LNK-USERNAME
+
+        CALL 'ACCTMGR' USING ACCT-LNK-OPERATION, ACCT-LNK-USERNAME,
+            ACCT-LNK-PASSWORD, ACCT-LNK-RESET-CODE, ACCT-LNK-RETURN-CODE
+
+        IF ACCT-LNK-RETURN-CODE = "Y"
+            ADD 1 TO WS-PROCESSED-COUNT
+            MOVE SPACES TO ADMIN-LOG-RECORD
+            STRING FUNCTION TRIM(WS-COMMAND-WORD) DELIMITED BY SIZE
+                " " DELIMITED BY SIZE
+                FUNCTION TRIM(WS-COMMAND-USERNAME) DELIMITED BY SIZE
+                " - OK" DELIMITED BY SIZE
+                INTO ADMIN-LOG-RECORD
+            END-STRING
+            WRITE ADMIN-LOG-RECORD
+        ELSE
+            PERFORM LOG-REJECTED-COMMAND
+        END-IF.
+
+    LOG-REJECTED-COMMAND.
+        ADD 1 TO WS-REJECTED-COUNT
+        MOVE SPACES TO ADMIN-LOG-RECORD
+        STRING "REJECTED: " DELIMITED BY SIZE
+            FUNCTION TRIM(ADMIN-COMMAND-RECORD) DELIMITED BY SIZE
+            INTO ADMIN-LOG-RECORD
+        END-STRING
+        WRITE ADMIN-LOG-RECORD.
