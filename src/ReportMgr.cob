@@ -0,0 +1,487 @@
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. REPORTMGR.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT ACCOUNT-FILE ASSIGN TO 'Accounts.dat'
+                ORGANIZATION IS INDEXED
+                RECORD KEY IS ACC-USERNAME
+                FILE STATUS IS ACC-FS.
+            SELECT PROFILE-FILE ASSIGN TO 'Profiles.dat'
+                ORGANIZATION IS INDEXED
+                RECORD KEY IS PR-USERNAME
+                FILE STATUS IS PROF-FS.
+            SELECT PENDING-FILE ASSIGN TO 'PendingRequests.dat'
+                ORGANIZATION IS INDEXED
+                RECORD KEY IS PEND-KEY
+                FILE STATUS IS PEND-FS.
+            SELECT CONNECTIONS-FILE ASSIGN TO 'Connections.dat'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CONN-FS.
+            SELECT LEARNING-FILE ASSIGN TO 'LearningProgress.dat'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS LEARN-FS.
+            SELECT REPORT-FILE ASSIGN TO 'ReconciliationReport.txt'
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT ENROLLMENT-REPORT-FILE ASSIGN TO 'EnrollmentReport.txt'
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+    FILE SECTION.
+        FD ACCOUNT-FILE.
+        01 ACCOUNT-RECORD.
+            05 ACC-USERNAME          PIC X(20).
+            05 ACC-PASSWORD          PIC X(12).
+            05 ACC-SALT              PIC X(8).
+            05 ACC-FAILED-ATTEMPTS   PIC 9(2).
+            05 ACC-LOCKED            PIC X.
+            05 ACC-RESET-CODE        PIC X(6).
+            05 ACC-PWD-DATE          PIC 9(8).
+            05 ACC-DEACTIVATED       PIC X.
+            05 ACC-ACCOUNT-TYPE      PIC X.
+
+        FD PROFILE-FILE.
+        01 PROFILE-RECORD.
+            05 PR-USERNAME        PIC X(20).
+            05 PR-FIRST-NAME      PIC X(20).
+            05 PR-LAST-NAME       PIC X(20).
+            05 PR-UNIVERSITY      PIC X(40).
+            05 PR-MAJOR           PIC X(30).
+            05 PR-GRAD-YEAR       PIC 9(4).
+            05 PR-ABOUT           PIC X(200).
+            05 PR-EXP-COUNT       PIC 9(2).
+            05 PR-EXPERIENCE OCCURS 0 TO 10 TIMES DEPENDING ON PR-EXP-COUNT.
+                10 PR-EXP-TITLE   PIC X(30).
+                10 PR-EXP-COMPANY PIC X(30).
+                10 PR-EXP-DATES   PIC X(20).
+                10 PR-EXP-DESC    PIC X(100).
+            05 PR-EDU-COUNT       PIC 9(2).
+            05 PR-EDUCATION OCCURS 0 TO 10 TIMES DEPENDING ON PR-EDU-COUNT.
+                10 PR-EDU-DEGREE  PIC X(30).
+                10 PR-EDU-SCHOOL  PIC X(40).
+                10 PR-EDU-YEARS   PIC X(15).
+
+        FD PENDING-FILE.
+        01 PENDING-RECORD.
+            05 PEND-KEY.
+                10 PEND-SENDER-USER     PIC X(20).
+                10 PEND-RECEIVER-USER   PIC X(20).
+            05 PEND-SENDER-FIRST    PIC X(20).
+            05 PEND-SENDER-LAST     PIC X(20).
+            05 PEND-RECEIVER-FIRST  PIC X(20).
+            05 PEND-RECEIVER-LAST   PIC X(20).
+            05 PEND-DATE            PIC 9(8).
+
+        FD CONNECTIONS-FILE.
+        01 CONNECTIONS-RECORD.
+            05 CONN-USER-ONE         PIC X(20).
+            05 CONN-USER-ONE-FIRST   PIC X(20).
+            05 CONN-USER-ONE-LAST    PIC X(20).
+            05 CONN-USER-TWO         PIC X(20).
+            05 CONN-USER-TWO-FIRST   PIC X(20).
+            05 CONN-USER-TWO-LAST    PIC X(20).
+
+        FD LEARNING-FILE.
+        01 LEARNING-RECORD.
+            05 LP-USERNAME    PIC X(20).
+            05 LP-SKILL-NAME  PIC X(20).
+            05 LP-COMPLETED   PIC X.
+
+        FD REPORT-FILE.
+        01 REPORT-RECORD    PIC X(132).
+
+        FD ENROLLMENT-REPORT-FILE.
+        01 ENROLLMENT-REPORT-RECORD    PIC X(132).
+
+    WORKING-STORAGE SECTION.
+        77 ACC-FS      PIC XX VALUE "00".
+        77 PROF-FS     PIC XX VALUE "00".
+        77 PEND-FS     PIC XX VALUE "00".
+        77 CONN-FS     PIC XX VALUE "00".
+        77 LEARN-FS    PIC XX VALUE "00".
+        77 PROF-EOF    PIC X VALUE "N".
+        77 PEND-EOF    PIC X VALUE "N".
+        77 CONN-EOF    PIC X VALUE "N".
+        77 LEARN-EOF   PIC X VALUE "N".
+        77 WS-FOUND    PIC X VALUE "N".
+        77 WS-ACCOUNT-FILE-OK PIC X VALUE "N".
+        77 WS-LOOKUP-NAME    PIC X(20).
+        77 WS-EXCEPTION-COUNT  PIC 9(5) VALUE 0.
+        77 WS-RECORD-COUNT     PIC 9(5) VALUE 0.
+        01 WS-CURRENT-DATETIME    PIC X(21).
+
+        77 WS-UNIV-TABLE-COUNT  PIC 9(3) VALUE 0.
+        77 WS-MAJOR-TABLE-COUNT PIC 9(3) VALUE 0.
+        77 WS-UNIV-OVERFLOW-COUNT  PIC 9(5) VALUE 0.
+        77 WS-MAJOR-OVERFLOW-COUNT PIC 9(5) VALUE 0.
+        77 WS-TALLY-IDX         PIC 9(3).
+        77 WS-TALLY-FOUND       PIC X VALUE "N".
+
+        01 WS-UNIV-TABLE.
+            05 WS-UNIV-ENTRY OCCURS 50 TIMES.
+                10 WS-UNIV-NAME  PIC X(40).
+                10 WS-UNIV-COUNT PIC 9(5).
+
+        01 WS-MAJOR-TABLE.
+            05 WS-MAJOR-ENTRY OCCURS 50 TIMES.
+                10 WS-MAJOR-NAME  PIC X(30).
+                10 WS-MAJOR-COUNT PIC 9(5).
+
+PROCEDURE DIVISION.
+    0000-MAINLINE.
+        PERFORM 1000-INITIALIZE
+        PERFORM 2000-CHECK-ORPHAN-PROFILES
+        PERFORM 3000-CHECK-PENDING-REQUESTS
+        PERFORM 4000-CHECK-CONNECTIONS
+        PERFORM 5000-CHECK-LEARNING-PROGRESS
+        PERFORM 6000-ENROLLMENT-REPORT
+        PERFORM 9000-FINISH
+        STOP RUN.
+
+    1000-INITIALIZE.
+        OPEN OUTPUT REPORT-FILE
+
+        OPEN INPUT ACCOUNT-FILE
+        IF ACC-FS = "00"
+            MOVE "Y" TO WS-ACCOUNT-FILE-OK
+        ELSE
+            MOVE "N" TO WS-ACCOUNT-FILE-OK
+        END-IF
+
+        MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+        MOVE SPACES TO REPORT-RECORD
+        STRING "InCollege nightly reconciliation report - run "
+            WS-CURRENT-DATETIME(1:8) " " WS-CURRENT-DATETIME(9:6)
+            DELIMITED BY SIZE INTO REPORT-RECORD
+        WRITE REPORT-RECORD
+        MOVE SPACES TO REPORT-RECORD
+        WRITE REPORT-RECORD.
+
+    2000-CHECK-ORPHAN-PROFILES.
+        MOVE "Checking Profiles.dat for accounts that no longer exist:"
+            TO REPORT-RECORD
+        WRITE REPORT-RECORD
+
+        MOVE "N" TO PROF-EOF
+        OPEN INPUT PROFILE-FILE
+        IF PROF-FS NOT = "00"
+            MOVE "  Profiles.dat not found - skipped." TO REPORT-RECORD
+            WRITE REPORT-RECORD
+        ELSE
+            PERFORM UNTIL PROF-EOF = "Y"
+                READ PROFILE-FILE
+                    AT END
+                        MOVE "Y" TO PROF-EOF
+                    NOT AT END
+                        ADD 1 TO WS-RECORD-COUNT
+                        MOVE PR-USERNAME TO WS-LOOKUP-NAME
+                        PERFORM 8000-LOOKUP-ACCOUNT
+                        IF WS-FOUND = "N"
+                            ADD 1 TO WS-EXCEPTION-COUNT
+                            MOVE SPACES TO REPORT-RECORD
+                            STRING "  EXCEPTION: profile for '"
+                                FUNCTION TRIM(PR-USERNAME)
+                                "' has no matching account record"
+                                DELIMITED BY SIZE INTO REPORT-RECORD
+                            WRITE REPORT-RECORD
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE PROFILE-FILE
+        END-IF
+        MOVE SPACES TO REPORT-RECORD
+        WRITE REPORT-RECORD.
+
+    3000-CHECK-PENDING-REQUESTS.
+        MOVE "Checking PendingRequests.dat for unknown sender/receiver:"
+            TO REPORT-RECORD
+        WRITE REPORT-RECORD
+
+        MOVE "N" TO PEND-EOF
+        OPEN INPUT PENDING-FILE
+        IF PEND-FS NOT = "00"
+            MOVE "  PendingRequests.dat not found - skipped." TO REPORT-RECORD
+            WRITE REPORT-RECORD
+        ELSE
+            PERFORM UNTIL PEND-EOF = "Y"
+                READ PENDING-FILE
+                    AT END
+                        MOVE "Y" TO PEND-EOF
+                    NOT AT END
+                        ADD 1 TO WS-RECORD-COUNT
+                        MOVE PEND-SENDER-USER TO WS-LOOKUP-NAME
+                        PERFORM 8000-LOOKUP-ACCOUNT
+                        IF WS-FOUND = "N"
+                            ADD 1 TO WS-EXCEPTION-COUNT
+                            MOVE SPACES TO REPORT-RECORD
+                            STRING "  EXCEPTION: pending request sender '"
+                                FUNCTION TRIM(PEND-SENDER-USER)
+                                "' has no matching account record"
+                                DELIMITED BY SIZE INTO REPORT-RECORD
+                            WRITE REPORT-RECORD
+                        END-IF
+
+                        MOVE PEND-RECEIVER-USER TO WS-LOOKUP-NAME
+                        PERFORM 8000-LOOKUP-ACCOUNT
+                        IF WS-FOUND = "N"
+                            ADD 1 TO WS-EXCEPTION-COUNT
+                            MOVE SPACES TO REPORT-RECORD
+                            STRING "  EXCEPTION: pending request receiver '"
+                                FUNCTION TRIM(PEND-RECEIVER-USER)
+                                "' has no matching account record"
+                                DELIMITED BY SIZE INTO REPORT-RECORD
+                            WRITE REPORT-RECORD
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE PENDING-FILE
+        END-IF
+        MOVE SPACES TO REPORT-RECORD
+        WRITE REPORT-RECORD.
+
+    4000-CHECK-CONNECTIONS.
+        MOVE "Checking Connections.dat for unknown members:"
+            TO REPORT-RECORD
+        WRITE REPORT-RECORD
+
+        MOVE "N" TO CONN-EOF
+        OPEN INPUT CONNECTIONS-FILE
+        IF CONN-FS NOT = "00"
+            MOVE "  Connections.dat not found - skipped." TO REPORT-RECORD
+            WRITE REPORT-RECORD
+        ELSE
+            PERFORM UNTIL CONN-EOF = "Y"
+                READ CONNECTIONS-FILE
+                    AT END
+                        MOVE "Y" TO CONN-EOF
+                    NOT AT END
+                        ADD 1 TO WS-RECORD-COUNT
+                        MOVE CONN-USER-ONE TO WS-LOOKUP-NAME
+                        PERFORM 8000-LOOKUP-ACCOUNT
+                        IF WS-FOUND = "N"
+                            ADD 1 TO WS-EXCEPTION-COUNT
+                            MOVE SPACES TO REPORT-RECORD
+                            STRING "  EXCEPTION: connection member '"
+                                FUNCTION TRIM(CONN-USER-ONE)
+                                "' has no matching account record"
+                                DELIMITED BY SIZE INTO REPORT-RECORD
+                            WRITE REPORT-RECORD
+                        END-IF
+
+                        MOVE CONN-USER-TWO TO WS-LOOKUP-NAME
+                        PERFORM 8000-LOOKUP-ACCOUNT
+                        IF WS-FOUND = "N"
+                            ADD 1 TO WS-EXCEPTION-COUNT
+                            MOVE SPACES TO REPORT-RECORD
+                            STRING "  EXCEPTION: connection member '"
+                                FUNCTION TRIM(CONN-USER-TWO)
+                                "' has no matching account record"
+                                DELIMITED BY SIZE INTO REPORT-RECORD
+                            WRITE REPORT-RECORD
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE CONNECTIONS-FILE
+        END-IF
+        MOVE SPACES TO REPORT-RECORD
+        WRITE REPORT-RECORD.
+
+    5000-CHECK-LEARNING-PROGRESS.
+        MOVE "Checking LearningProgress.dat for unknown accounts:"
+            TO REPORT-RECORD
+        WRITE REPORT-RECORD
+
+        MOVE "N" TO LEARN-EOF
+        OPEN INPUT LEARNING-FILE
+        IF LEARN-FS NOT = "00"
+            MOVE "  LearningProgress.dat not found - skipped." TO REPORT-RECORD
+            WRITE REPORT-RECORD
+        ELSE
+            PERFORM UNTIL LEARN-EOF = "Y"
+                READ LEARNING-FILE
+                    AT END
+                        MOVE "Y" TO LEARN-EOF
+                    NOT AT END
+                        ADD 1 TO WS-RECORD-COUNT
+                        MOVE LP-USERNAME TO WS-LOOKUP-NAME
+                        PERFORM 8000-LOOKUP-ACCOUNT
+                        IF WS-FOUND = "N"
+                            ADD 1 TO WS-EXCEPTION-COUNT
+                            MOVE SPACES TO REPORT-RECORD
+                            STRING "  EXCEPTION: learning progress for '"
+                                FUNCTION TRIM(LP-USERNAME)
+                                "' has no matching account record"
+                                DELIMITED BY SIZE INTO REPORT-RECORD
+                            WRITE REPORT-RECORD
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE LEARNING-FILE
+        END-IF
+        MOVE SPACES TO REPORT-RECORD
+        WRITE REPORT-RECORD.
+
+    6000-ENROLLMENT-REPORT.
+        OPEN OUTPUT ENROLLMENT-REPORT-FILE
+
+        MOVE SPACES TO ENROLLMENT-REPORT-RECORD
+        STRING "InCollege enrollment report - run "
+            WS-CURRENT-DATETIME(1:8) " " WS-CURRENT-DATETIME(9:6)
+            DELIMITED BY SIZE INTO ENROLLMENT-REPORT-RECORD
+        WRITE ENROLLMENT-REPORT-RECORD
+        MOVE SPACES TO ENROLLMENT-REPORT-RECORD
+        WRITE ENROLLMENT-REPORT-RECORD
+
+        MOVE "N" TO PROF-EOF
+        OPEN INPUT PROFILE-FILE
+        IF PROF-FS NOT = "00"
+            MOVE "  Profiles.dat not found - skipped."
+                TO ENROLLMENT-REPORT-RECORD
+            WRITE ENROLLMENT-REPORT-RECORD
+        ELSE
+            PERFORM UNTIL PROF-EOF = "Y"
+                READ PROFILE-FILE
+                    AT END
+                        MOVE "Y" TO PROF-EOF
+                    NOT AT END
+                        IF FUNCTION TRIM(PR-UNIVERSITY) NOT = SPACES
+                            PERFORM 8100-TALLY-UNIVERSITY
+                        END-IF
+                        IF FUNCTION TRIM(PR-MAJOR) NOT = SPACES
+                            PERFORM 8200-TALLY-MAJOR
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE PROFILE-FILE
+        END-IF
+
+        MOVE "Enrollment by university:" TO ENROLLMENT-REPORT-RECORD
+        WRITE ENROLLMENT-REPORT-RECORD
+        PERFORM VARYING WS-TALLY-IDX FROM 1 BY 1
+            UNTIL WS-TALLY-IDX > WS-UNIV-TABLE-COUNT
+            MOVE SPACES TO ENROLLMENT-REPORT-RECORD
+            STRING "  " FUNCTION TRIM(WS-UNIV-NAME(WS-TALLY-IDX))
+                ": " WS-UNIV-COUNT(WS-TALLY-IDX)
+                DELIMITED BY SIZE INTO ENROLLMENT-REPORT-RECORD
+            WRITE ENROLLMENT-REPORT-RECORD
+        END-PERFORM
+
+        MOVE SPACES TO ENROLLMENT-REPORT-RECORD
+        WRITE ENROLLMENT-REPORT-RECORD
+        MOVE "Enrollment by major:" TO ENROLLMENT-REPORT-RECORD
+        WRITE ENROLLMENT-REPORT-RECORD
+        PERFORM VARYING WS-TALLY-IDX FROM 1 BY 1
+            UNTIL WS-TALLY-IDX > WS-MAJOR-TABLE-COUNT
+            MOVE SPACES TO ENROLLMENT-REPORT-RECORD
+            STRING "  " FUNCTION TRIM(WS-MAJOR-NAME(WS-TALLY-IDX))
+                ": " WS-MAJOR-COUNT(WS-TALLY-IDX)
+                DELIMITED BY SIZE INTO ENROLLMENT-REPORT-RECORD
+            WRITE ENROLLMENT-REPORT-RECORD
+        END-PERFORM
+
+        IF WS-UNIV-OVERFLOW-COUNT > 0 OR WS-MAJOR-OVERFLOW-COUNT > 0
+            MOVE SPACES TO ENROLLMENT-REPORT-RECORD
+            WRITE ENROLLMENT-REPORT-RECORD
+            IF WS-UNIV-OVERFLOW-COUNT > 0
+                MOVE SPACES TO ENROLLMENT-REPORT-RECORD
+                STRING "  NOTE: " WS-UNIV-OVERFLOW-COUNT
+                    " distinct universit(y/ies) beyond the first 50 were"
+                    " not tallied."
+                    DELIMITED BY SIZE INTO ENROLLMENT-REPORT-RECORD
+                WRITE ENROLLMENT-REPORT-RECORD
+            END-IF
+            IF WS-MAJOR-OVERFLOW-COUNT > 0
+                MOVE SPACES TO ENROLLMENT-REPORT-RECORD
+                STRING "  NOTE: " WS-MAJOR-OVERFLOW-COUNT
+                    " distinct major(s) beyond the first 50 were"
+                    " not tallied."
+                    DELIMITED BY SIZE INTO ENROLLMENT-REPORT-RECORD
+                WRITE ENROLLMENT-REPORT-RECORD
+            END-IF
+        END-IF
+
+        CLOSE ENROLLMENT-REPORT-FILE.
+
+    8000-LOOKUP-ACCOUNT.
+        MOVE "N" TO WS-FOUND
+        IF WS-ACCOUNT-FILE-OK = "Y"
+            MOVE WS-LOOKUP-NAME TO ACC-USERNAME
+            START ACCOUNT-FILE KEY IS = ACC-USERNAME
+                INVALID KEY CONTINUE
+            END-START
+            IF ACC-FS = "00"
+                READ ACCOUNT-FILE NEXT
+                MOVE "Y" TO WS-FOUND
+            END-IF
+        END-IF.
+
+    8100-TALLY-UNIVERSITY.
+        MOVE "N" TO WS-TALLY-FOUND
+        PERFORM VARYING WS-TALLY-IDX FROM 1 BY 1
+            UNTIL WS-TALLY-IDX > WS-UNIV-TABLE-COUNT OR WS-TALLY-FOUND = "Y"
+            IF FUNCTION TRIM(WS-UNIV-NAME(WS-TALLY-IDX))
+                = FUNCTION TRIM(PR-UNIVERSITY)
+                ADD 1 TO WS-UNIV-COUNT(WS-TALLY-IDX)
+                MOVE "Y" TO WS-TALLY-FOUND
+            END-IF
+        END-PERFORM
+        IF WS-TALLY-FOUND = "N"
+            IF WS-UNIV-TABLE-COUNT < 50
+                ADD 1 TO WS-UNIV-TABLE-COUNT
+                MOVE FUNCTION TRIM(PR-UNIVERSITY)
+                    TO WS-UNIV-NAME(WS-UNIV-TABLE-COUNT)
+                MOVE 1 TO WS-UNIV-COUNT(WS-UNIV-TABLE-COUNT)
+            ELSE
+                ADD 1 TO WS-UNIV-OVERFLOW-COUNT
+            END-IF
+        END-IF.
+
+    8200-TALLY-MAJOR.
+        MOVE "N" TO WS-TALLY-FOUND
+        PERFORM VARYING WS-TALLY-IDX FROM 1 BY 1
+            UNTIL WS-TALLY-IDX > WS-MAJOR-TABLE-COUNT OR WS-TALLY-FOUND = "Y"
+            IF FUNCTION TRIM(WS-MAJOR-NAME(WS-TALLY-IDX))
+                = FUNCTION TRIM(PR-MAJOR)
+                ADD 1 TO WS-MAJOR-COUNT(WS-TALLY-IDX)
+                MOVE "Y" TO WS-TALLY-FOUND
+            END-IF
+        END-PERFORM
+        IF WS-TALLY-FOUND = "N"
+            IF WS-MAJOR-TABLE-COUNT < 50
+                ADD 1 TO WS-MAJOR-TABLE-COUNT
+                MOVE FUNCTION TRIM(PR-MAJOR)
+                    TO WS-MAJOR-NAME(WS-MAJOR-TABLE-COUNT)
+                MOVE 1 TO WS-MAJOR-COUNT(WS-MAJOR-TABLE-COUNT)
+            ELSE
+                ADD 1 TO WS-MAJOR-OVERFLOW-COUNT
+            END-IF
+        END-IF.
+
+    9000-FINISH.
+        MOVE SPACES TO REPORT-RECORD
+        STRING "Records examined: " WS-RECORD-COUNT
+            DELIMITED BY SIZE INTO REPORT-RECORD
+        WRITE REPORT-RECORD
+        MOVE SPACES TO REPORT-RECORD
+        STRING "Exceptions found: " WS-EXCEPTION-COUNT
+            DELIMITED BY SIZE INTO REPORT-RECORD
+        WRITE REPORT-RECORD
+        CLOSE REPORT-FILE
+
+        IF WS-ACCOUNT-FILE-OK = "Y"
+            CLOSE ACCOUNT-FILE
+        END-IF
+
+        DISPLAY "Reconciliation report written to ReconciliationReport.txt"
+        DISPLAY "Records examined: " WS-RECORD-COUNT
+        DISPLAY "Exceptions found: " WS-EXCEPTION-COUNT
+        DISPLAY "Enrollment report written to EnrollmentReport.txt"
+        IF WS-UNIV-OVERFLOW-COUNT > 0
+            DISPLAY "  NOTE: " WS-UNIV-OVERFLOW-COUNT
+                " universit(y/ies) beyond the first 50 were not tallied."
+        END-IF
+        IF WS-MAJOR-OVERFLOW-COUNT > 0
+            DISPLAY "  NOTE: " WS-MAJOR-OVERFLOW-COUNT
+                " major(s) beyond the first 50 were not tallied."
+        END-IF.
