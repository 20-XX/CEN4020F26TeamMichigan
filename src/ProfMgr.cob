@@ -4,10 +4,13 @@ IDENTIFICATION DIVISION.
 ENVIRONMENT DIVISION.
     INPUT-OUTPUT SECTION.
         FILE-CONTROL.
-            SELECT PROFILE-FILE ASSIGN TO 'Profilestest.dat'
-                ORGANIZATION IS LINE SEQUENTIAL.
-            SELECT PROFILE-TEMP ASSIGN TO 'Profiles.tmp'
-                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT PROFILE-FILE ASSIGN TO 'Profiles.dat'
+                ORGANIZATION IS INDEXED
+                RECORD KEY IS PR-USERNAME
+                FILE STATUS IS PROF-FS.
+            SELECT PROFILE-SAVE-LOG ASSIGN TO 'ProfileSave.log'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS SAVE-LOG-FS.
 
 DATA DIVISION.
     FILE SECTION.
@@ -20,22 +23,28 @@ DATA DIVISION.
             05 PR-MAJOR    PIC X(30).
             05 PR-GRAD-YEAR    PIC 9(4).
             05 PR-ABOUT    PIC X(200).
-            05 PR-EXP-COUNT    PIC 9.
-            05 PR-EXPERIENCE OCCURS 3 TIMES.
+            05 PR-EXP-COUNT    PIC 9(2).
+            05 PR-EXPERIENCE OCCURS 0 TO 10 TIMES DEPENDING ON PR-EXP-COUNT.
                 10 PR-EXP-TITLE    PIC X(30).
                 10 PR-EXP-COMPANY    PIC X(30).
                 10 PR-EXP-DATES    PIC X(20).
                 10 PR-EXP-DESC    PIC X(100).
-            05 PR-EDU-COUNT    PIC 9.
-            05 PR-EDUCATION OCCURS 3 TIMES.
+            05 PR-EDU-COUNT    PIC 9(2).
+            05 PR-EDUCATION OCCURS 0 TO 10 TIMES DEPENDING ON PR-EDU-COUNT.
                 10 PR-EDU-DEGREE    PIC X(30).
                 10 PR-EDU-SCHOOL    PIC X(40).
                 10 PR-EDU-YEARS    PIC X(15).
-        FD PROFILE-TEMP.
-        01 PROFILE-TEMP-RECORD    PIC X(800).
+        FD PROFILE-SAVE-LOG.
+        01 PROFILE-SAVE-LOG-RECORD    PIC X(100).
     WORKING-STORAGE SECTION.
         77 PR-EOF    PIC X VALUE "N".
         77 PROFILE-FOUND    PIC X VALUE "N".
+        77 PROFILE-SAVE-OK    PIC X VALUE "N".
+        77 PROF-FS    PIC XX VALUE "00".
+        77 SAVE-LOG-FS    PIC XX VALUE "00".
+        01 I    PIC 9(2).
+        01 WS-SAVE-RUN-ID    PIC X(8).
+        01 WS-CURRENT-DATETIME    PIC X(21).
         01 WS-PROFILE-RECORD.
             05 WS-PR-USERNAME    PIC X(20).
             05 WS-PR-FIRST-NAME    PIC X(20).
@@ -44,14 +53,14 @@ DATA DIVISION.
             05 WS-PR-MAJOR    PIC X(30).
             05 WS-PR-GRAD-YEAR    PIC 9(4).
             05 WS-PR-ABOUT    PIC X(200).
-            05 WS-PR-EXP-COUNT    PIC 9.
-            05 WS-PR-EXPERIENCE OCCURS 3 TIMES.
+            05 WS-PR-EXP-COUNT    PIC 9(2).
+            05 WS-PR-EXPERIENCE OCCURS 10 TIMES.
                 10 WS-PR-EXP-TITLE    PIC X(30).
                 10 WS-PR-EXP-COMPANY    PIC X(30).
                 10 WS-PR-EXP-DATES    PIC X(20).
                 10 WS-PR-EXP-DESC    PIC X(100).
-            05 WS-PR-EDU-COUNT    PIC 9.
-            05 WS-PR-EDU-EDUCATION OCCURS 3 TIMES.
+            05 WS-PR-EDU-COUNT    PIC 9(2).
+            05 WS-PR-EDU-EDUCATION OCCURS 10 TIMES.
                 10 WS-PR-EDU-DEGREE    PIC X(30).
                 10 WS-PR-EDU-SCHOOL    PIC X(40).
                 10 WS-PR-EDU-YEARS   PIC X(15).
@@ -66,14 +75,14 @@ DATA DIVISION.
             05 LNK-MAJOR    PIC X(30).
             05 LNK-GRAD-YEAR    PIC 9(4).
             05 LNK-ABOUT    PIC X(200).
-            05 LNK-EXP-COUNT    PIC 9.
-            05 LNK-EXPERIENCE OCCURS 3 TIMES.
+            05 LNK-EXP-COUNT    PIC 9(2).
+            05 LNK-EXPERIENCE OCCURS 10 TIMES.
                 10 LNK-EXP-TITLE    PIC X(30).
                 10 LNK-EXP-COMPANY    PIC X(30).
                 10 LNK-EXP-DATES    PIC X(20).
                 10 LNK-EXP-DESC    PIC X(100).
-            05 LNK-EDU-COUNT    PIC 9.
-            05 LNK-EDU-EDUCATION OCCURS 3 TIMES.
+            05 LNK-EDU-COUNT    PIC 9(2).
+            05 LNK-EDU-EDUCATION OCCURS 10 TIMES.
                 10 LNK-EDU-DEGREE    PIC X(30).
                 10 LNK-EDU-SCHOOL    PIC X(40).
                 10 LNK-EDU-YEARS    PIC X(15).
@@ -89,44 +98,96 @@ PROCEDURE DIVISION USING LNK-OPERATION, LNK-RETURN-CODE, LNK-RECORD.
     GOBACK.
 
     SAVE-PROFILE.
-        MOVE "N" TO PR-EOF
         MOVE "N" TO PROFILE-FOUND
-        OPEN INPUT PROFILE-FILE
-        PERFORM UNTIL PROFILE-FOUND = "Y" OR PR-EOF = "Y"
-            READ PROFILE-FILE INTO PROFILE-RECORD
-                AT END
-                    MOVE "Y" TO PR-EOF
-                NOT AT END
-                    IF PR-USERNAME = WS-PR-USERNAME
-                        MOVE "Y" TO PROFILE-FOUND
-                    END-IF
-            END-READ
-        END-PERFORM
-        CLOSE PROFILE-FILE
 
+        MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+        MOVE WS-CURRENT-DATETIME(9:8) TO WS-SAVE-RUN-ID
+
+        CALL 'SYSTEM' USING 'cp Profiles.dat Profiles.bak'
+
+        MOVE SPACES TO PROFILE-SAVE-LOG-RECORD
+        STRING "START SAVE " WS-SAVE-RUN-ID " user=" WS-PR-USERNAME
+            DELIMITED BY SIZE INTO PROFILE-SAVE-LOG-RECORD
+        PERFORM APPEND-SAVE-LOG
+
+        OPEN I-O PROFILE-FILE
+        MOVE WS-PR-USERNAME TO PR-USERNAME
+        START PROFILE-FILE KEY IS = PR-USERNAME
+            INVALID KEY CONTINUE
+        END-START
+        IF PROF-FS = "00"
+            READ PROFILE-FILE NEXT
+            MOVE "Y" TO PROFILE-FOUND
+        END-IF
+
+        PERFORM COPY-WS-TO-PROFILE-RECORD
+
+        MOVE "N" TO PROFILE-SAVE-OK
         IF PROFILE-FOUND = "Y"
-            MOVE "N" TO PR-EOF
-            OPEN INPUT PROFILE-FILE
-            OPEN OUTPUT PROFILE-TEMP
-            PERFORM UNTIL PR-EOF = "Y"
-                READ PROFILE-FILE INTO PROFILE-RECORD
-                    AT END
-                        MOVE "Y" TO PR-EOF
-                    NOT AT END
-                        IF PR-USERNAME = WS-PR-USERNAME
-                            MOVE WS-PROFILE-RECORD TO PROFILE-RECORD
-                        END-IF
-                        MOVE PROFILE-RECORD TO PROFILE-TEMP-RECORD
-                        WRITE PROFILE-TEMP-RECORD
-                END-READ
-            END-PERFORM
-            CLOSE PROFILE-FILE
-            CLOSE PROFILE-TEMP
-            CALL 'SYSTEM' USING 'mv Profiles.tmp Profilestest.dat'
+            REWRITE PROFILE-RECORD
+                INVALID KEY CONTINUE
+                NOT INVALID KEY
+                    MOVE "Y" TO PROFILE-SAVE-OK
+            END-REWRITE
         ELSE
-            OPEN EXTEND PROFILE-FILE
-            MOVE WS-PROFILE-RECORD TO PROFILE-RECORD
             WRITE PROFILE-RECORD
-            CLOSE PROFILE-FILE
+                INVALID KEY CONTINUE
+                NOT INVALID KEY
+                    MOVE "Y" TO PROFILE-SAVE-OK
+            END-WRITE
+        END-IF
+        CLOSE PROFILE-FILE
+
+        MOVE SPACES TO PROFILE-SAVE-LOG-RECORD
+        IF PROFILE-SAVE-OK = "Y"
+            STRING "COMPLETE SAVE " WS-SAVE-RUN-ID " user=" WS-PR-USERNAME
+                DELIMITED BY SIZE INTO PROFILE-SAVE-LOG-RECORD
+        ELSE
+            STRING "FAILED SAVE " WS-SAVE-RUN-ID " user=" WS-PR-USERNAME
+                DELIMITED BY SIZE INTO PROFILE-SAVE-LOG-RECORD
         END-IF
-        MOVE "Y" TO LNK-RETURN-CODE.
+        PERFORM APPEND-SAVE-LOG
+
+        IF PROFILE-SAVE-OK = "Y"
+            MOVE "Y" TO LNK-RETURN-CODE
+        ELSE
+            MOVE "E" TO LNK-RETURN-CODE
+        END-IF.
+
+    APPEND-SAVE-LOG.
+        OPEN INPUT PROFILE-SAVE-LOG
+        IF SAVE-LOG-FS NOT = "00"
+            OPEN OUTPUT PROFILE-SAVE-LOG
+        END-IF
+        CLOSE PROFILE-SAVE-LOG
+        OPEN EXTEND PROFILE-SAVE-LOG
+        WRITE PROFILE-SAVE-LOG-RECORD
+        CLOSE PROFILE-SAVE-LOG.
+
+    COPY-WS-TO-PROFILE-RECORD.
+        MOVE WS-PR-USERNAME   TO PR-USERNAME
+        MOVE WS-PR-FIRST-NAME TO PR-FIRST-NAME
+        MOVE WS-PR-LAST-NAME  TO PR-LAST-NAME
+        MOVE WS-PR-UNIVERSITY TO PR-UNIVERSITY
+        MOVE WS-PR-MAJOR      TO PR-MAJOR
+        MOVE WS-PR-GRAD-YEAR  TO PR-GRAD-YEAR
+        MOVE WS-PR-ABOUT      TO PR-ABOUT
+
+        MOVE WS-PR-EXP-COUNT TO PR-EXP-COUNT
+        IF PR-EXP-COUNT > 0
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > PR-EXP-COUNT
+                MOVE WS-PR-EXP-TITLE(I)   TO PR-EXP-TITLE(I)
+                MOVE WS-PR-EXP-COMPANY(I) TO PR-EXP-COMPANY(I)
+                MOVE WS-PR-EXP-DATES(I)   TO PR-EXP-DATES(I)
+                MOVE WS-PR-EXP-DESC(I)    TO PR-EXP-DESC(I)
+            END-PERFORM
+        END-IF
+
+        MOVE WS-PR-EDU-COUNT TO PR-EDU-COUNT
+        IF PR-EDU-COUNT > 0
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > PR-EDU-COUNT
+                MOVE WS-PR-EDU-DEGREE(I) TO PR-EDU-DEGREE(I)
+                MOVE WS-PR-EDU-SCHOOL(I) TO PR-EDU-SCHOOL(I)
+                MOVE WS-PR-EDU-YEARS(I)  TO PR-EDU-YEARS(I)
+            END-PERFORM
+        END-IF.
